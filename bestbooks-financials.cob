@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-FINANCIALS.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Balance sheet and income statement, bucketing BESTBOOKS.DAT
+      * accounts by accountType and printing current balances.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL coa
+               ASSIGN TO WS-COA-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS accountNo
+                   FILE STATUS IS WS-COA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+            FD coa.
+            COPY "coa-record.cpy".
+
+       WORKING-STORAGE SECTION.
+            01 WS-COA-FILE          PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-COA-STATUS        PIC XX.
+            01 WS-MODE              PIC X(14) VALUE SPACES.
+            01 WS-COA-EOF           PIC X VALUE "N".
+                  88  COA-EOF       VALUE "Y".
+
+            01 WS-TOTAL-ASSETS      PIC S9(9)V99 USAGE COMP.
+            01 WS-TOTAL-LIABILITIES PIC S9(9)V99 USAGE COMP.
+            01 WS-TOTAL-EQUITY      PIC S9(9)V99 USAGE COMP.
+            01 WS-TOTAL-REVENUE     PIC S9(9)V99 USAGE COMP.
+            01 WS-TOTAL-EXPENSE     PIC S9(9)V99 USAGE COMP.
+            01 WS-NET-INCOME        PIC S9(9)V99 USAGE COMP.
+
+            01 RPT-LINE.
+                02 RPT-NAME          PIC X(30).
+                02 FILLER            PIC X(2) VALUE SPACES.
+                02 RPT-AMOUNT        PIC -$Z,ZZZ,999.99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM GET-RUNTIME-ARGUMENTS.
+           PERFORM ACCUMULATE-ACCOUNT-TOTALS.
+
+           EVALUATE WS-MODE
+              WHEN "INCOMESTATEMENT"
+                 PERFORM PRINT-INCOME-STATEMENT
+              WHEN "BALANCESHEET"
+                 PERFORM PRINT-BALANCE-SHEET
+              WHEN OTHER
+                 PERFORM PRINT-BALANCE-SHEET
+                 PERFORM PRINT-INCOME-STATEMENT
+           END-EVALUATE.
+           STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): chart-of-accounts file, default
+      *    BESTBOOKS.DAT - lets each company keep its own file.
+      *    arg 2 (optional): BALANCESHEET or INCOMESTATEMENT to print
+      *    just one report, otherwise both are printed.
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-MODE FROM ARGUMENT-VALUE
+            MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+       ACCUMULATE-ACCOUNT-TOTALS.
+            MOVE ZERO TO WS-TOTAL-ASSETS WS-TOTAL-LIABILITIES
+               WS-TOTAL-EQUITY WS-TOTAL-REVENUE WS-TOTAL-EXPENSE
+            OPEN INPUT coa
+            IF WS-COA-STATUS = "35"
+               DISPLAY "WARNING: " WS-COA-FILE " not found"
+            ELSE
+               MOVE LOW-VALUES TO accountNo
+               MOVE "N" TO WS-COA-EOF
+               START coa KEY IS NOT LESS THAN accountNo
+                  INVALID KEY
+                     MOVE "Y" TO WS-COA-EOF
+               END-START
+               PERFORM UNTIL COA-EOF
+                  READ coa NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-COA-EOF
+                     NOT AT END
+                        PERFORM BUCKET-ACCOUNT
+                  END-READ
+               END-PERFORM
+               CLOSE coa
+            END-IF
+            COMPUTE WS-NET-INCOME = WS-TOTAL-REVENUE - WS-TOTAL-EXPENSE.
+
+       BUCKET-ACCOUNT.
+      *    ASSET/AR accounts bucket with assets, LIABILITY/AP bucket
+      *    with liabilities, matching how BESTBOOKS-CREATE prompts for
+      *    accountType and how the aging report reads AR/AP accounts.
+            EVALUATE FUNCTION TRIM(accountType)
+               WHEN "ASSET"
+               WHEN "AR"
+                  ADD balance TO WS-TOTAL-ASSETS
+               WHEN "LIABILITY"
+               WHEN "AP"
+                  ADD balance TO WS-TOTAL-LIABILITIES
+               WHEN "EQUITY"
+                  ADD balance TO WS-TOTAL-EQUITY
+               WHEN "REVENUE"
+                  ADD balance TO WS-TOTAL-REVENUE
+               WHEN "EXPENSE"
+                  ADD balance TO WS-TOTAL-EXPENSE
+               WHEN OTHER
+                  DISPLAY "WARNING: account " accountNo
+                     " has unrecognized accountType '"
+                     FUNCTION TRIM(accountType) "', skipped"
+            END-EVALUATE.
+
+       PRINT-BALANCE-SHEET.
+            DISPLAY " ".
+            DISPLAY "BALANCE SHEET".
+            DISPLAY "=============".
+            MOVE "Total Assets" TO RPT-NAME
+            MOVE WS-TOTAL-ASSETS TO RPT-AMOUNT
+            DISPLAY RPT-LINE
+            MOVE "Total Liabilities" TO RPT-NAME
+            MOVE WS-TOTAL-LIABILITIES TO RPT-AMOUNT
+            DISPLAY RPT-LINE
+            MOVE "Total Equity" TO RPT-NAME
+            MOVE WS-TOTAL-EQUITY TO RPT-AMOUNT
+            DISPLAY RPT-LINE
+            MOVE "Liabilities + Equity" TO RPT-NAME
+            COMPUTE RPT-AMOUNT =
+               WS-TOTAL-LIABILITIES + WS-TOTAL-EQUITY
+            DISPLAY RPT-LINE.
+
+       PRINT-INCOME-STATEMENT.
+            DISPLAY " ".
+            DISPLAY "INCOME STATEMENT".
+            DISPLAY "================".
+            MOVE "Total Revenue" TO RPT-NAME
+            MOVE WS-TOTAL-REVENUE TO RPT-AMOUNT
+            DISPLAY RPT-LINE
+            MOVE "Total Expense" TO RPT-NAME
+            MOVE WS-TOTAL-EXPENSE TO RPT-AMOUNT
+            DISPLAY RPT-LINE
+            MOVE "Net Income" TO RPT-NAME
+            MOVE WS-NET-INCOME TO RPT-AMOUNT
+            DISPLAY RPT-LINE.
+
+       END PROGRAM BESTBOOKS-FINANCIALS.
