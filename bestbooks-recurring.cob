@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-RECURRING.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Reads a pipe-delimited recurring-entry template file and posts
+      * one LEDGER.DAT entry per template line, the same way a single
+      * bestbooks_add_entry invocation would, so a month's worth of
+      * rent/loan/etc. postings can be generated in one run instead of
+      * retyping the same ACCEPT ... FROM ARGUMENT-VALUE call every
+      * period.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL bestbooks
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   LOCK MODE IS EXCLUSIVE
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT OPTIONAL coa
+               ASSIGN TO WS-COA-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS accountNo
+                   FILE STATUS IS WS-COA-STATUS.
+
+           SELECT OPTIONAL seqctl
+               ASSIGN TO WS-SEQCTL-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SEQCTL-KEY
+                   LOCK MODE IS EXCLUSIVE
+                   FILE STATUS IS WS-SEQCTL-STATUS.
+
+           SELECT OPTIONAL template
+               ASSIGN TO WS-TEMPLATE-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TEMPLATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+            FD bestbooks.
+            COPY "ledger-record.cpy".
+
+            FD coa.
+            COPY "coa-record.cpy".
+
+            FD seqctl.
+            COPY "seq-control.cpy".
+
+            FD template.
+            01 TEMPLATE-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE       PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-COA-FILE          PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-SEQCTL-FILE       PIC X(64) VALUE "SEQCTL.DAT".
+            01 WS-TEMPLATE-FILE     PIC X(64) VALUE "RECURRING.DAT".
+            01 WS-LEDGER-STATUS     PIC XX.
+            01 WS-LEDGER-RETRIES    PIC 99 VALUE ZERO.
+            01 WS-COA-STATUS        PIC XX.
+            01 WS-SEQCTL-STATUS     PIC XX.
+            01 WS-TEMPLATE-STATUS   PIC XX.
+            01 WS-LOCK-RETRIES      PIC 99 VALUE ZERO.
+
+            01 WS-TEMPLATE-EOF      PIC X VALUE "N".
+                  88  TEMPLATE-EOF  VALUE "Y".
+
+      *    RECURRING.DAT line layout:
+      *    ACCOUNT|AMOUNT|DESCRIPTION
+      *    one line per recurring item (rent, loan payment, etc.).
+            01 WS-TPL-ACCOUNT        PIC A(15).
+            01 WS-TPL-AMOUNT         PIC X(10).
+            01 WS-TPL-DESCRIPTION    PIC A(30).
+
+            01 WS-TODAY              PIC X(10).
+            01 WS-YEAR               PIC X(4).
+            01 WS-MONTH              PIC X(2).
+            01 WS-DAY                PIC X(2).
+            01 WS-FORMATTED-DATE     PIC X(12).
+
+            01 USER-TRANSACTION-ID   PIC 9(5).
+
+            01 WS-COA-EOF            PIC X VALUE "N".
+                  88  COA-EOF        VALUE "Y".
+            01 WS-ACCOUNT-VALID      PIC X VALUE "N".
+                  88  ACCOUNT-IS-VALID  VALUE "Y".
+
+            01 WS-POSTED-COUNT       PIC 9(5) VALUE ZERO.
+            01 WS-SKIPPED-COUNT      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+            PERFORM GET-RUNTIME-ARGUMENTS.
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+            MOVE WS-TODAY(1:4) TO WS-YEAR.
+            MOVE WS-TODAY(5:2) TO WS-MONTH.
+            MOVE WS-TODAY(7:2) TO WS-DAY.
+            MOVE WS-YEAR  TO WS-FORMATTED-DATE(1:4).
+            MOVE "-"       TO WS-FORMATTED-DATE(5:1).
+            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2).
+            MOVE "-"       TO WS-FORMATTED-DATE(8:1).
+            MOVE WS-DAY   TO WS-FORMATTED-DATE(9:2).
+
+            PERFORM PROCESS-TEMPLATE-FILE.
+
+            DISPLAY "Recurring entries posted: " WS-POSTED-COUNT
+               ", skipped: " WS-SKIPPED-COUNT.
+            STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): recurring-template file, default
+      *    RECURRING.DAT.
+      *    arg 2 (optional): ledger data file, default LEDGER.DAT.
+      *    arg 3 (optional): chart-of-accounts file, default
+      *    BESTBOOKS.DAT.
+      *    arg 4 (optional): sequence control file, default
+      *    SEQCTL.DAT - lets each company keep its own file.
+            ACCEPT WS-TEMPLATE-FILE FROM ARGUMENT-VALUE
+            IF WS-TEMPLATE-FILE = SPACES
+               MOVE "RECURRING.DAT" TO WS-TEMPLATE-FILE
+            END-IF
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-SEQCTL-FILE FROM ARGUMENT-VALUE
+            IF WS-SEQCTL-FILE = SPACES
+               MOVE "SEQCTL.DAT" TO WS-SEQCTL-FILE
+            END-IF.
+
+       PROCESS-TEMPLATE-FILE.
+            OPEN INPUT template
+            IF WS-TEMPLATE-STATUS = "35"
+               DISPLAY "WARNING: " WS-TEMPLATE-FILE " not found"
+            ELSE
+               MOVE "N" TO WS-TEMPLATE-EOF
+               PERFORM WITH TEST BEFORE UNTIL TEMPLATE-EOF
+                  READ template
+                     AT END
+                        MOVE "Y" TO WS-TEMPLATE-EOF
+                     NOT AT END
+                        PERFORM PROCESS-TEMPLATE-LINE
+                  END-READ
+               END-PERFORM
+               CLOSE template
+            END-IF.
+
+       PROCESS-TEMPLATE-LINE.
+            MOVE SPACES TO WS-TPL-ACCOUNT WS-TPL-AMOUNT
+               WS-TPL-DESCRIPTION
+            UNSTRING TEMPLATE-LINE DELIMITED BY "|"
+               INTO WS-TPL-ACCOUNT WS-TPL-AMOUNT WS-TPL-DESCRIPTION
+            END-UNSTRING
+
+            PERFORM VALIDATE-ACCOUNT
+            IF NOT ACCOUNT-IS-VALID
+               DISPLAY "SKIPPED: account '"
+                  FUNCTION TRIM(WS-TPL-ACCOUNT)
+                  "' is not in the chart of accounts"
+               ADD 1 TO WS-SKIPPED-COUNT
+            ELSE
+               IF FUNCTION TEST-NUMVAL(WS-TPL-AMOUNT) NOT = ZERO
+                  DISPLAY "SKIPPED: amount '"
+                     FUNCTION TRIM(WS-TPL-AMOUNT)
+                     "' is not a valid number"
+                  ADD 1 TO WS-SKIPPED-COUNT
+               ELSE
+                  PERFORM POST-RECURRING-ENTRY
+                  ADD 1 TO WS-POSTED-COUNT
+               END-IF
+            END-IF.
+
+       VALIDATE-ACCOUNT.
+      *    Same sequential chart-of-accounts scan bestbooks_add_entry
+      *    uses; BESTBOOKS.DAT is keyed on accountNo, not accountName.
+            MOVE "N" TO WS-ACCOUNT-VALID
+            MOVE "N" TO WS-COA-EOF
+            OPEN INPUT coa
+            IF WS-COA-STATUS = "35"
+               DISPLAY "WARNING: chart of accounts file "
+                  WS-COA-FILE " not found, entry rejected"
+            ELSE
+               MOVE LOW-VALUES TO accountNo
+               START coa KEY IS NOT LESS THAN accountNo
+                  INVALID KEY
+                     MOVE "Y" TO WS-COA-EOF
+               END-START
+               PERFORM UNTIL COA-EOF
+                  READ coa NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-COA-EOF
+                     NOT AT END
+                        IF FUNCTION TRIM(accountName) =
+                              FUNCTION TRIM(WS-TPL-ACCOUNT)
+                           MOVE "Y" TO WS-ACCOUNT-VALID
+                           MOVE "Y" TO WS-COA-EOF
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE coa
+            END-IF.
+
+       POST-RECURRING-ENTRY.
+            PERFORM GET-NEXT-TRANSACTION-ID
+
+            PERFORM OPEN-LEDGER-WITH-RETRY
+            MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
+            MOVE WS-TPL-ACCOUNT TO ACCOUNT
+            IF FUNCTION NUMVAL(WS-TPL-AMOUNT) < 0
+               MOVE 0.00 TO DEBIT OF ENTRIES
+               MOVE FUNCTION NUMVAL(WS-TPL-AMOUNT) TO CREDIT OF ENTRIES
+            ELSE
+               MOVE FUNCTION NUMVAL(WS-TPL-AMOUNT) TO DEBIT OF ENTRIES
+               MOVE 0.00 TO CREDIT OF ENTRIES
+            END-IF
+            IF WS-TPL-DESCRIPTION = SPACES
+               MOVE "Recurring entry" TO DESCRIPTION
+            ELSE
+               MOVE WS-TPL-DESCRIPTION TO DESCRIPTION
+            END-IF
+            MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
+            WRITE ENTRIES
+            CLOSE bestbooks.
+
+       OPEN-LEDGER-WITH-RETRY.
+      *    LOCK MODE IS EXCLUSIVE on the bestbooks SELECT means a
+      *    concurrent poster already holding the append lock makes
+      *    OPEN EXTEND fail with a non-zero file status; retry a few
+      *    times before giving up, the same way bestbooks_add_entry's
+      *    OPEN-LEDGER-WITH-RETRY does, so a recurring-batch run can't
+      *    silently race a normal posting against the same LEDGER.DAT.
+      *    bestbooks is OPTIONAL, so a missing LEDGER.DAT is created
+      *    on the first open (status "05") rather than failing.
+            MOVE ZERO TO WS-LEDGER-RETRIES
+            PERFORM WITH TEST AFTER
+                  UNTIL WS-LEDGER-STATUS = "00"
+                     OR WS-LEDGER-STATUS = "05"
+                     OR WS-LEDGER-RETRIES > 5
+               OPEN EXTEND bestbooks
+               IF WS-LEDGER-STATUS NOT = "00"
+                     AND WS-LEDGER-STATUS NOT = "05"
+                  ADD 1 TO WS-LEDGER-RETRIES
+               END-IF
+            END-PERFORM
+            IF WS-LEDGER-RETRIES > 5
+               DISPLAY "ERROR: unable to lock " WS-LEDGER-FILE
+                  " for an exclusive posting (status "
+                  WS-LEDGER-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       GET-NEXT-TRANSACTION-ID.
+      *    Same indexed-control-record ID generator bestbooks_add_entry
+      *    uses, including the exclusive lock on seqctl that serializes
+      *    concurrent ID allocation.
+            PERFORM OPEN-SEQCTL-WITH-RETRY
+            MOVE "1" TO SEQCTL-KEY
+            READ seqctl
+               INVALID KEY
+                  MOVE ZERO TO SEQCTL-LAST-ID
+            END-READ
+            ADD 1 TO SEQCTL-LAST-ID
+            MOVE SEQCTL-LAST-ID TO USER-TRANSACTION-ID
+            IF WS-SEQCTL-STATUS = "23"
+               WRITE SEQCTL-RECORD
+            ELSE
+               REWRITE SEQCTL-RECORD
+            END-IF
+            CLOSE seqctl.
+
+       OPEN-SEQCTL-WITH-RETRY.
+            MOVE ZERO TO WS-LOCK-RETRIES
+            PERFORM WITH TEST AFTER
+                  UNTIL WS-SEQCTL-STATUS = "00"
+                     OR WS-SEQCTL-STATUS = "05"
+                     OR WS-LOCK-RETRIES > 5
+               OPEN I-O seqctl
+               IF WS-SEQCTL-STATUS = "35"
+                  OPEN OUTPUT seqctl
+                  CLOSE seqctl
+                  OPEN I-O seqctl
+               END-IF
+               IF WS-SEQCTL-STATUS NOT = "00"
+                     AND WS-SEQCTL-STATUS NOT = "05"
+                  ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+            END-PERFORM
+            IF WS-LOCK-RETRIES > 5
+               DISPLAY "ERROR: unable to lock " WS-SEQCTL-FILE
+                  " for an exclusive posting (status "
+                  WS-SEQCTL-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       END PROGRAM BESTBOOKS-RECURRING.
