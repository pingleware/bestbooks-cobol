@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-ARCHIVE.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LEDGER
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT OPTIONAL ARCHIVE
+               ASSIGN TO WS-ARCHIVE-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL seqctl
+               ASSIGN TO WS-SEQCTL-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SEQCTL-KEY
+                   LOCK MODE IS EXCLUSIVE
+                   FILE STATUS IS WS-SEQCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+            FD LEDGER.
+            COPY "ledger-record.cpy".
+
+            FD ARCHIVE.
+      *    Sized to match ENTRIES (ledger-record.cpy) exactly so the
+      *    archive copy is byte-for-byte verbatim, not padded out to
+      *    some larger generic line width.
+            01 ARCHIVE-LINE          PIC X(79).
+
+            FD seqctl.
+            COPY "seq-control.cpy".
+
+       WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE       PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-SEQCTL-FILE       PIC X(64) VALUE "SEQCTL.DAT".
+            01 WS-ARCHIVE-FILE      PIC X(64) VALUE SPACES.
+            01 WS-LEDGER-STATUS     PIC XX.
+            01 WS-SEQCTL-STATUS     PIC XX.
+            01 WS-LOCK-RETRIES      PIC 99 VALUE ZERO.
+
+      *    When the last-used TRANSACTION-ID reaches this threshold
+      *    (close to the PIC 99999 ceiling of 99,999), the ledger is
+      *    rolled to a numbered archive and numbering restarts at
+      *    zero. Overridable as arg 2 for testing.
+            01 WS-THRESHOLD         PIC 9(5) VALUE 95000.
+
+      *    A second control record (SEQCTL-KEY "2") tracks how many
+      *    times the ledger has been archived, reusing the existing
+      *    sequence-control file (copybooks/seq-control.cpy) instead
+      *    of inventing a second control file.
+            01 WS-ARCH-GEN-KEY      PIC X(1) VALUE "2".
+            01 WS-ARCH-GENERATION   PIC 9(5) VALUE ZERO.
+            01 WS-ARCH-GEN-EXISTS   PIC X VALUE "N".
+                  88  ARCH-GEN-EXISTS  VALUE "Y".
+
+            01 WS-ARCHIVE-NAME.
+                02 FILLER            PIC X(11) VALUE "LEDGER-ARCH".
+                02 FILLER            PIC X VALUE "-".
+                02 AN-GENERATION     PIC 9(5).
+                02 FILLER            PIC X(4) VALUE ".DAT".
+
+            01 ARCHIVE-EOF           PIC X VALUE "N".
+                  88  ARCHIVE-DONE   VALUE "Y".
+            01 WS-RECORD-COUNT       PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM GET-RUNTIME-ARGUMENTS.
+           PERFORM OPEN-SEQCTL-WITH-RETRY.
+           PERFORM READ-LAST-TRANSACTION-ID.
+
+           IF SEQCTL-LAST-ID < WS-THRESHOLD
+               DISPLAY "No rollover needed: last TRANSACTION-ID is "
+                  SEQCTL-LAST-ID " (threshold " WS-THRESHOLD ")"
+               CLOSE seqctl
+               STOP RUN
+           END-IF.
+
+           PERFORM NEXT-ARCHIVE-GENERATION.
+           PERFORM ARCHIVE-AND-RESET-LEDGER.
+           PERFORM RESET-TRANSACTION-ID.
+           CLOSE seqctl.
+
+           DISPLAY "Rolled over " WS-RECORD-COUNT
+              " ledger record(s) to " WS-ARCHIVE-FILE
+              "; TRANSACTION-ID numbering reset to zero".
+           STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): ledger data file, default LEDGER.DAT.
+      *    arg 2 (optional): rollover threshold, default 95000; the
+      *    threshold override exists mainly so this can be tested
+      *    without posting 95,000 entries first. The ledger file name
+      *    (arg 1) lets each company keep its own file.
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-THRESHOLD FROM ARGUMENT-VALUE.
+
+       OPEN-SEQCTL-WITH-RETRY.
+            MOVE ZERO TO WS-LOCK-RETRIES
+            PERFORM WITH TEST AFTER
+                  UNTIL WS-SEQCTL-STATUS = "00"
+                     OR WS-SEQCTL-STATUS = "05"
+                     OR WS-LOCK-RETRIES > 5
+               OPEN I-O seqctl
+               IF WS-SEQCTL-STATUS = "35"
+                  OPEN OUTPUT seqctl
+                  CLOSE seqctl
+                  OPEN I-O seqctl
+               END-IF
+               IF WS-SEQCTL-STATUS NOT = "00"
+                     AND WS-SEQCTL-STATUS NOT = "05"
+                  ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+            END-PERFORM
+            IF WS-LOCK-RETRIES > 5
+               DISPLAY "ERROR: unable to lock " WS-SEQCTL-FILE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       READ-LAST-TRANSACTION-ID.
+            MOVE "1" TO SEQCTL-KEY
+            READ seqctl
+               INVALID KEY
+                  MOVE ZERO TO SEQCTL-LAST-ID
+            END-READ.
+
+       NEXT-ARCHIVE-GENERATION.
+            MOVE WS-ARCH-GEN-KEY TO SEQCTL-KEY
+            MOVE "N" TO WS-ARCH-GEN-EXISTS
+            READ seqctl
+               INVALID KEY
+                  MOVE ZERO TO SEQCTL-LAST-ID
+               NOT INVALID KEY
+                  MOVE "Y" TO WS-ARCH-GEN-EXISTS
+            END-READ
+            MOVE SEQCTL-LAST-ID TO WS-ARCH-GENERATION
+            ADD 1 TO WS-ARCH-GENERATION
+            MOVE WS-ARCH-GENERATION TO SEQCTL-LAST-ID
+            IF ARCH-GEN-EXISTS
+               REWRITE SEQCTL-RECORD
+            ELSE
+               WRITE SEQCTL-RECORD
+            END-IF
+            MOVE WS-ARCH-GENERATION TO AN-GENERATION
+            MOVE WS-ARCHIVE-NAME TO WS-ARCHIVE-FILE.
+
+       ARCHIVE-AND-RESET-LEDGER.
+            OPEN INPUT LEDGER
+            IF WS-LEDGER-STATUS = "35"
+               DISPLAY "WARNING: " WS-LEDGER-FILE
+                  " not found, nothing to archive"
+            ELSE
+               OPEN OUTPUT ARCHIVE
+               MOVE "N" TO ARCHIVE-EOF
+               PERFORM WITH TEST BEFORE UNTIL ARCHIVE-DONE
+                  READ LEDGER INTO ARCHIVE-LINE
+                     AT END
+                        MOVE "Y" TO ARCHIVE-EOF
+                     NOT AT END
+                        WRITE ARCHIVE-LINE
+                        ADD 1 TO WS-RECORD-COUNT
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+               CLOSE ARCHIVE
+               OPEN OUTPUT LEDGER
+               CLOSE LEDGER
+            END-IF.
+
+       RESET-TRANSACTION-ID.
+            MOVE "1" TO SEQCTL-KEY
+            MOVE ZERO TO SEQCTL-LAST-ID
+            REWRITE SEQCTL-RECORD
+               INVALID KEY
+                  WRITE SEQCTL-RECORD
+            END-REWRITE.
+
+       END PROGRAM BESTBOOKS-ARCHIVE.
