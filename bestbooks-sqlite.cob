@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-SQLITE.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Real SQLite-backed persistence for the ledger and chart of
+      * accounts, calling libsqlite3 the same way the
+      * sqlite.cob demo does (CALL "sqlite3_open"/"sqlite3_exec"/
+      * "sqlite3_close"), but using the prepare/step/column API for
+      * reads instead of the demo's ENTRY-based callback, since a
+      * callback ENTRY cannot see the caller's WORKING-STORAGE.
+      *
+      * Commands (arg 2):
+      *   INIT          - create the ledger_entries and
+      *                   chart_of_accounts tables if absent
+      *   IMPORT-LEDGER - load LEDGER.DAT (arg 3) into ledger_entries
+      *   IMPORT-COA    - load BESTBOOKS.DAT (arg 3) into
+      *                   chart_of_accounts
+      *   QUERY         - run an arbitrary SQL statement (arg 3) and
+      *                   print one line per result row
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LEDGER
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT OPTIONAL coa
+               ASSIGN TO WS-COA-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS accountNo
+                   FILE STATUS IS WS-COA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+            FD LEDGER.
+            COPY "ledger-record.cpy".
+
+            FD coa.
+            COPY "coa-record.cpy".
+
+       WORKING-STORAGE SECTION.
+            01 WS-DB-FILE           PIC X(64) VALUE "bestbooks.db".
+            01 WS-DB-FILE-Z         PIC X(65).
+            01 WS-COMMAND           PIC X(16) VALUE SPACES.
+            01 WS-ARG3              PIC X(128) VALUE SPACES.
+
+            01 WS-LEDGER-FILE       PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-COA-FILE          PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-LEDGER-STATUS     PIC XX.
+            01 WS-COA-STATUS        PIC XX.
+            01 WS-COA-EOF           PIC X VALUE "N".
+                  88  COA-EOF       VALUE "Y".
+            01 END-FILE             PIC X VALUE "N".
+                  88  EOF           VALUE "T".
+
+            01 sqlite3-db           POINTER.
+            01 sqlite3-stmt         POINTER.
+            01 err-msg              POINTER.
+            01 rc                   PIC 9(9) COMP-5.
+            01 WS-SQL               PIC X(512).
+            01 WS-SQL-Z             PIC X(513).
+            01 WS-TAIL              POINTER.
+
+            01 WS-COL-COUNT         PIC 9(4) COMP-5.
+            01 WS-COL-INDEX         PIC 9(4) COMP-5.
+            01 WS-COL-PTR           POINTER.
+            01 WS-COL-TEXT          PIC X(255) BASED.
+            01 WS-COL-LEN           PIC 9(4) COMP-5.
+            01 WS-LINE              PIC X(255).
+            01 WS-LINE-LEN          PIC 9(4) COMP-5.
+
+      *    single-quote-doubled copies of the string fields that get
+      *    embedded in single-quoted SQL literals; sized for the
+      *    worst case of every character being a
+      *    quote. INSPECT REPLACING can't grow a field (old/new must
+      *    be the same length), so ESCAPE-QUOTES below builds these
+      *    character by character instead.
+            01 WS-DESC-ESCAPED      PIC X(64).
+            01 WS-ACCT-ESCAPED      PIC X(30).
+            01 WS-NAME-ESCAPED      PIC X(160).
+            01 WS-TYPE-ESCAPED      PIC X(20).
+
+            01 WS-ESC-SRC           PIC X(80).
+            01 WS-ESC-DST           PIC X(160).
+            01 WS-ESC-I             PIC 9(4) COMP-5.
+            01 WS-ESC-J             PIC 9(4) COMP-5.
+            01 WS-ESC-LEN           PIC 9(4) COMP-5.
+            01 WS-ESC-CH            PIC X.
+
+      *    STRING-ing an unedited numeric field (DEBIT, CREDIT,
+      *    balance, etc.) emits its raw digit characters with no
+      *    decimal point and, for a signed field, an overpunch sign in
+      *    the last byte instead of a digit - neither of which SQLite
+      *    can parse as the amount it looks like. Move each amount
+      *    into one of these numeric-edited fields first (unsigned
+      *    ledger amounts, signed chart-of-accounts amounts) and
+      *    STRING FUNCTION TRIM of that instead.
+            01 WS-SQL-AMT-ED        PIC Z9999.99.
+            01 WS-LEDGER-DEBIT-ED   PIC X(9).
+            01 WS-LEDGER-CREDIT-ED  PIC X(9).
+            01 WS-SQL-SIGNED-ED     PIC -(7)9.99.
+            01 WS-COA-DEBIT-ED      PIC X(12).
+            01 WS-COA-CREDIT-ED     PIC X(12).
+            01 WS-COA-BALANCE-ED    PIC X(12).
+
+            78  SQLITE-ROW          VALUE 100.
+            78  SQLITE-DONE         VALUE 101.
+            78  SQLITE-OK           VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM GET-RUNTIME-ARGUMENTS.
+           PERFORM OPEN-DATABASE.
+
+           EVALUATE WS-COMMAND
+              WHEN "INIT"
+                 PERFORM CREATE-TABLES
+              WHEN "IMPORT-LEDGER"
+                 PERFORM IMPORT-LEDGER-TABLE
+              WHEN "IMPORT-COA"
+                 PERFORM IMPORT-COA-TABLE
+              WHEN "QUERY"
+                 PERFORM RUN-QUERY
+              WHEN OTHER
+                 DISPLAY "Usage: bestbooks-sqlite <db-file> "
+                    "<INIT|IMPORT-LEDGER|IMPORT-COA|QUERY> [arg]"
+                 MOVE 1 TO RETURN-CODE
+           END-EVALUATE.
+
+           PERFORM CLOSE-DATABASE.
+           STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+            ACCEPT WS-DB-FILE FROM ARGUMENT-VALUE
+            IF WS-DB-FILE = SPACES
+               MOVE "bestbooks.db" TO WS-DB-FILE
+            END-IF
+            ACCEPT WS-COMMAND FROM ARGUMENT-VALUE
+            MOVE FUNCTION UPPER-CASE(WS-COMMAND) TO WS-COMMAND
+            ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+            MOVE WS-ARG3 TO WS-LEDGER-FILE
+            MOVE WS-ARG3 TO WS-COA-FILE.
+
+       OPEN-DATABASE.
+            STRING FUNCTION TRIM(WS-DB-FILE) DELIMITED BY SIZE
+                  LOW-VALUE DELIMITED BY SIZE
+               INTO WS-DB-FILE-Z
+            END-STRING
+            SET sqlite3-db TO NULL
+            CALL "sqlite3_open" USING
+                  BY REFERENCE WS-DB-FILE-Z
+                  BY REFERENCE sqlite3-db
+               RETURNING rc
+            END-CALL
+            IF rc NOT = SQLITE-OK
+               DISPLAY "ERROR: unable to open " WS-DB-FILE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       CLOSE-DATABASE.
+            CALL "sqlite3_close" USING BY REFERENCE sqlite3-db
+            END-CALL.
+
+       EXEC-SQL.
+      *    Runs WS-SQL with no result set expected (DDL/INSERT).
+            SET err-msg TO NULL
+            STRING FUNCTION TRIM(WS-SQL) DELIMITED BY SIZE
+                  LOW-VALUE DELIMITED BY SIZE
+               INTO WS-SQL-Z
+            END-STRING
+            CALL "sqlite3_exec" USING
+                  BY VALUE     sqlite3-db
+                  BY REFERENCE WS-SQL-Z
+                  BY VALUE     0
+                  BY VALUE     0
+                  BY REFERENCE err-msg
+               RETURNING rc
+            END-CALL
+            IF rc NOT = SQLITE-OK
+               DISPLAY "SQL error: " WS-SQL
+            END-IF.
+
+       ESCAPE-QUOTES.
+      *    Doubles every embedded single quote in WS-ESC-SRC (the SQL
+      *    convention for escaping a quote inside a '...' literal) and
+      *    leaves the result in WS-ESC-DST, so text like "Landlord's
+      *    rent" cannot break out of the literal it is embedded in.
+            MOVE SPACES TO WS-ESC-DST
+            COMPUTE WS-ESC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-ESC-SRC))
+            MOVE 1 TO WS-ESC-J
+            PERFORM VARYING WS-ESC-I FROM 1 BY 1
+                  UNTIL WS-ESC-I > WS-ESC-LEN
+               MOVE WS-ESC-SRC(WS-ESC-I:1) TO WS-ESC-CH
+               IF WS-ESC-CH = "'"
+                  MOVE "'" TO WS-ESC-DST(WS-ESC-J:1)
+                  ADD 1 TO WS-ESC-J
+                  MOVE "'" TO WS-ESC-DST(WS-ESC-J:1)
+                  ADD 1 TO WS-ESC-J
+               ELSE
+                  MOVE WS-ESC-CH TO WS-ESC-DST(WS-ESC-J:1)
+                  ADD 1 TO WS-ESC-J
+               END-IF
+            END-PERFORM.
+
+       CREATE-TABLES.
+            STRING "CREATE TABLE IF NOT EXISTS ledger_entries ("
+                  DELIMITED BY SIZE
+                  "transaction_date TEXT, transaction_id INTEGER, "
+                  DELIMITED BY SIZE
+                  "account TEXT, debit REAL, credit REAL, "
+                  DELIMITED BY SIZE
+                  "description TEXT, reconciled TEXT, "
+                  DELIMITED BY SIZE
+                  "fiscal_year INTEGER, accounting_period INTEGER);"
+                  DELIMITED BY SIZE
+               INTO WS-SQL
+            END-STRING
+            PERFORM EXEC-SQL
+            STRING "CREATE TABLE IF NOT EXISTS chart_of_accounts ("
+                  DELIMITED BY SIZE
+                  "ledgerid INTEGER, account_no INTEGER, "
+                  DELIMITED BY SIZE
+                  "account_name TEXT, account_type TEXT, "
+                  DELIMITED BY SIZE
+                  "debit REAL, credit REAL, balance REAL);"
+                  DELIMITED BY SIZE
+               INTO WS-SQL
+            END-STRING
+            PERFORM EXEC-SQL
+            DISPLAY "Tables created/verified in " WS-DB-FILE.
+
+       IMPORT-LEDGER-TABLE.
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            OPEN INPUT LEDGER
+            IF WS-LEDGER-STATUS = "35"
+               DISPLAY "WARNING: " WS-LEDGER-FILE " not found"
+            ELSE
+               MOVE "N" TO END-FILE
+               PERFORM WITH TEST BEFORE UNTIL EOF
+                  READ LEDGER INTO ENTRIES
+                     AT END
+                        MOVE "T" TO END-FILE
+                     NOT AT END
+                        PERFORM INSERT-LEDGER-ROW
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+               DISPLAY "Ledger imported into " WS-DB-FILE
+            END-IF.
+
+       INSERT-LEDGER-ROW.
+            MOVE SPACES TO WS-ESC-SRC
+            MOVE ACCOUNT TO WS-ESC-SRC
+            PERFORM ESCAPE-QUOTES
+            MOVE WS-ESC-DST TO WS-ACCT-ESCAPED
+            MOVE SPACES TO WS-ESC-SRC
+            MOVE DESCRIPTION TO WS-ESC-SRC
+            PERFORM ESCAPE-QUOTES
+            MOVE WS-ESC-DST TO WS-DESC-ESCAPED
+            MOVE DEBIT OF ENTRIES TO WS-SQL-AMT-ED
+            MOVE FUNCTION TRIM(WS-SQL-AMT-ED) TO WS-LEDGER-DEBIT-ED
+            MOVE CREDIT OF ENTRIES TO WS-SQL-AMT-ED
+            MOVE FUNCTION TRIM(WS-SQL-AMT-ED) TO WS-LEDGER-CREDIT-ED
+            STRING "INSERT INTO ledger_entries VALUES ('"
+                  FUNCTION TRIM(TRANSACTION-DATE) DELIMITED BY SIZE
+                  "', " DELIMITED BY SIZE
+                  TRANSACTION-ID DELIMITED BY SIZE
+                  ", '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACCT-ESCAPED) DELIMITED BY SIZE
+                  "', " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LEDGER-DEBIT-ED) DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LEDGER-CREDIT-ED) DELIMITED BY SIZE
+                  ", '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DESC-ESCAPED) DELIMITED BY SIZE
+                  "', '" DELIMITED BY SIZE
+                  RECONCILED-FLAG DELIMITED BY SIZE
+                  "', " DELIMITED BY SIZE
+                  FISCAL-YEAR DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  ACCOUNTING-PERIOD DELIMITED BY SIZE
+                  ");" DELIMITED BY SIZE
+               INTO WS-SQL
+            END-STRING
+            PERFORM EXEC-SQL.
+
+       IMPORT-COA-TABLE.
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            OPEN INPUT coa
+            IF WS-COA-STATUS = "35"
+               DISPLAY "WARNING: " WS-COA-FILE " not found"
+            ELSE
+               MOVE LOW-VALUES TO accountNo
+               MOVE "N" TO WS-COA-EOF
+               START coa KEY IS NOT LESS THAN accountNo
+                  INVALID KEY
+                     MOVE "Y" TO WS-COA-EOF
+               END-START
+               PERFORM UNTIL COA-EOF
+                  READ coa NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-COA-EOF
+                     NOT AT END
+                        PERFORM INSERT-COA-ROW
+                  END-READ
+               END-PERFORM
+               CLOSE coa
+               DISPLAY "Chart of accounts imported into " WS-DB-FILE
+            END-IF.
+
+       INSERT-COA-ROW.
+            MOVE SPACES TO WS-ESC-SRC
+            MOVE accountName TO WS-ESC-SRC
+            PERFORM ESCAPE-QUOTES
+            MOVE WS-ESC-DST TO WS-NAME-ESCAPED
+            MOVE SPACES TO WS-ESC-SRC
+            MOVE accountType TO WS-ESC-SRC
+            PERFORM ESCAPE-QUOTES
+            MOVE WS-ESC-DST TO WS-TYPE-ESCAPED
+            MOVE debit OF bestbooks-record TO WS-SQL-SIGNED-ED
+            MOVE FUNCTION TRIM(WS-SQL-SIGNED-ED) TO WS-COA-DEBIT-ED
+            MOVE credit OF bestbooks-record TO WS-SQL-SIGNED-ED
+            MOVE FUNCTION TRIM(WS-SQL-SIGNED-ED) TO WS-COA-CREDIT-ED
+            MOVE balance TO WS-SQL-SIGNED-ED
+            MOVE FUNCTION TRIM(WS-SQL-SIGNED-ED) TO WS-COA-BALANCE-ED
+            STRING "INSERT INTO chart_of_accounts VALUES ("
+                  ledgerid DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  accountNo DELIMITED BY SIZE
+                  ", '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME-ESCAPED) DELIMITED BY SIZE
+                  "', '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TYPE-ESCAPED) DELIMITED BY SIZE
+                  "', " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COA-DEBIT-ED) DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COA-CREDIT-ED) DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COA-BALANCE-ED) DELIMITED BY SIZE
+                  ");" DELIMITED BY SIZE
+               INTO WS-SQL
+            END-STRING
+            PERFORM EXEC-SQL.
+
+       RUN-QUERY.
+      *    Ad hoc SQL reporting: arg 3 is the statement
+      *    text, printed one pipe-delimited line per result row via
+      *    sqlite3_prepare_v2/sqlite3_step/sqlite3_column_text rather
+      *    than the broken ENTRY-callback style in sqlite.cob.
+            MOVE WS-ARG3 TO WS-SQL
+            STRING FUNCTION TRIM(WS-SQL) DELIMITED BY SIZE
+                  LOW-VALUE DELIMITED BY SIZE
+               INTO WS-SQL-Z
+            END-STRING
+            CALL "sqlite3_prepare_v2" USING
+                  BY VALUE     sqlite3-db
+                  BY REFERENCE WS-SQL-Z
+                  BY VALUE     -1
+                  BY REFERENCE sqlite3-stmt
+                  BY REFERENCE WS-TAIL
+               RETURNING rc
+            END-CALL
+            IF rc NOT = SQLITE-OK
+               DISPLAY "SQL error preparing query: " WS-ARG3
+            ELSE
+               CALL "sqlite3_column_count" USING
+                     BY VALUE sqlite3-stmt
+                  RETURNING WS-COL-COUNT
+               END-CALL
+               CALL "sqlite3_step" USING BY VALUE sqlite3-stmt
+                  RETURNING rc
+               END-CALL
+               PERFORM UNTIL rc NOT = SQLITE-ROW
+                  MOVE SPACES TO WS-LINE
+                  MOVE 1 TO WS-LINE-LEN
+                  PERFORM VARYING WS-COL-INDEX FROM 0 BY 1
+                        UNTIL WS-COL-INDEX >= WS-COL-COUNT
+                     CALL "sqlite3_column_text" USING
+                           BY VALUE sqlite3-stmt
+                           BY VALUE WS-COL-INDEX
+                        RETURNING WS-COL-PTR
+                     END-CALL
+                     SET ADDRESS OF WS-COL-TEXT TO WS-COL-PTR
+      *              sqlite3_column_text returns a pointer to a short
+      *              NUL-terminated C string, not a 255-byte padded
+      *              field, so FUNCTION TRIM cannot be trusted to bound
+      *              it - ask sqlite for the real byte count instead
+      *              and move only that many bytes.
+                     CALL "sqlite3_column_bytes" USING
+                           BY VALUE sqlite3-stmt
+                           BY VALUE WS-COL-INDEX
+                        RETURNING WS-COL-LEN
+                     END-CALL
+                     IF WS-COL-LEN > LENGTH OF WS-COL-TEXT
+                        MOVE LENGTH OF WS-COL-TEXT TO WS-COL-LEN
+                     END-IF
+                     IF WS-COL-LEN > 0
+                        STRING WS-LINE(1:WS-LINE-LEN) DELIMITED BY SIZE
+                              WS-COL-TEXT(1:WS-COL-LEN)
+                                 DELIMITED BY SIZE
+                              "|" DELIMITED BY SIZE
+                           INTO WS-LINE
+                        END-STRING
+                     ELSE
+                        STRING WS-LINE(1:WS-LINE-LEN) DELIMITED BY SIZE
+                              "|" DELIMITED BY SIZE
+                           INTO WS-LINE
+                        END-STRING
+                     END-IF
+                     COMPUTE WS-LINE-LEN =
+                        FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) + 1
+                  END-PERFORM
+                  DISPLAY FUNCTION TRIM(WS-LINE)
+                  CALL "sqlite3_step" USING BY VALUE sqlite3-stmt
+                     RETURNING rc
+                  END-CALL
+               END-PERFORM
+               CALL "sqlite3_finalize" USING BY VALUE sqlite3-stmt
+               END-CALL
+            END-IF.
+
+       END PROGRAM BESTBOOKS-SQLITE.
