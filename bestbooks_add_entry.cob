@@ -7,19 +7,53 @@
 	   INPUT-OUTPUT SECTION.
 	   FILE-CONTROL.
 	       SELECT OPTIONAL bestbooks
-	        ASSIGN TO "LEDGER.DAT"
+	        ASSIGN TO WS-LEDGER-FILE
 	            ORGANIZATION IS LINE SEQUENTIAL
-                ACCESS IS SEQUENTIAL.
+                ACCESS IS SEQUENTIAL
+                LOCK MODE IS EXCLUSIVE
+                FILE STATUS IS WS-LEDGER-STATUS.
+
+               SELECT OPTIONAL coa
+                ASSIGN TO WS-COA-FILE
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS accountNo
+                    FILE STATUS IS WS-COA-STATUS.
+
+               SELECT OPTIONAL seqctl
+                ASSIGN TO WS-SEQCTL-FILE
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS SEQCTL-KEY
+                    LOCK MODE IS EXCLUSIVE
+                    FILE STATUS IS WS-SEQCTL-STATUS.
+
+               SELECT OPTIONAL journal
+                ASSIGN TO WS-JOURNAL-FILE
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-JOURNAL-STATUS.
+
+               SELECT OPTIONAL csv-input
+                ASSIGN TO WS-CSV-FILE
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-CSV-STATUS.
+
 	    DATA DIVISION.
 	    FILE SECTION.
             FD bestbooks.
-            01 ENTRIES.
-               02 TRANSACTION-DATE  PIC A(10).
-               02 TRANSACTION-ID    PIC 99999.
-               02 ACCOUNT           PIC A(15).
-               02 DEBIT             PIC 9999V99.
-               02 CREDIT            PIC 9999V99.
-               02 DESCRIPTION       PIC A(30).
+            COPY "ledger-record.cpy".
+
+            FD coa.
+            COPY "coa-record.cpy".
+
+            FD seqctl.
+            COPY "seq-control.cpy".
+
+            FD journal.
+            01 JOURNAL-LINE          PIC X(80).
+
+            FD csv-input.
+            01 CSV-LINE              PIC X(80).
 
 	   WORKING-STORAGE SECTION.
             01 WS-TODAY             PIC X(10).
@@ -28,28 +62,151 @@
             01 WS-DAY               PIC X(2).
             01 WS-FORMATTED-DATE    PIC X(12).
 
-            01 USER-ACCOUNT         PIC X(15).
-            01 USER-AMOUNT          PIC X(10).
-            01 USER-DESCRIPTION     PIC X(30).
+            01 WS-LEDGER-FILE       PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-LEDGER-STATUS     PIC XX.
+            01 WS-LEDGER-RETRIES    PIC 99 VALUE ZERO.
+
+            01 WS-COA-FILE          PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-COA-STATUS        PIC XX.
+
+            01 WS-SEQCTL-FILE       PIC X(64) VALUE "SEQCTL.DAT".
+            01 WS-SEQCTL-STATUS     PIC XX.
+            01 WS-LOCK-RETRIES      PIC 99 VALUE ZERO.
+
+            01 USER-ACCOUNT         PIC X(15) VALUE SPACES.
+            01 USER-AMOUNT          PIC X(10) VALUE SPACES.
+            01 USER-DESCRIPTION     PIC X(30) VALUE SPACES.
 
-            01 USER-TRANSACTION-ID       PIC 9(5). 
+            01 USER-TRANSACTION-ID       PIC 9(5).
 
             01 END-FILE              PIC X.
                   88  EOF VALUE "T".
 
+            01 WS-COA-EOF            PIC X VALUE "N".
+                  88  COA-EOF        VALUE "Y".
+            01 WS-ACCOUNT-VALID      PIC X VALUE "N".
+                  88  ACCOUNT-IS-VALID  VALUE "Y".
+
+      *    shared by DETERMINE-DEBIT-CREDIT: every posting leg (base,
+      *    PAIR legs 1/2, CSV) moves its amount in here and performs
+      *    that paragraph instead of duplicating the sign-to-debit/
+      *    credit logic at each call site.
+            01 WS-DC-AMOUNT          PIC X(10).
+
+      *    reversing/void entry mode working fields.
+            01 WS-REV-TRANSACTION-ID    PIC 9(5).
+            01 WS-REV-FOUND             PIC X VALUE "N".
+                  88  REV-ENTRY-FOUND   VALUE "Y".
+            01 WS-REV-ACCOUNT           PIC A(15).
+            01 WS-REV-DEBIT             PIC 9999V99.
+            01 WS-REV-CREDIT            PIC 9999V99.
+            01 WS-REV-DESCRIPTION       PIC A(30).
+
+      *    paired double-entry posting mode working fields; both legs
+      *    are re-read at full width from the command line by
+      *    RUN-PAIR-MODE itself (see the "PAIR" dispatch above) rather
+      *    than reusing USER-AMOUNT/USER-DESCRIPTION, since those are
+      *    sized for an amount/description, not a 15-byte account
+      *    name.
+            01 WS-PAIR-ACCOUNT-1        PIC A(15).
+            01 WS-PAIR-AMOUNT-1         PIC X(10).
+            01 WS-PAIR-DESC-1           PIC A(30).
+            01 WS-PAIR-ACCOUNT-2        PIC A(15).
+            01 WS-PAIR-AMOUNT-2         PIC X(10).
+            01 WS-PAIR-DESC-2           PIC A(30).
+
+      *    checkpoint/journal for interrupted-posting recovery.
+            01 WS-JOURNAL-FILE          PIC X(64) VALUE "ADDENTRY.JNL".
+            01 WS-JOURNAL-STATUS        PIC XX.
+            01 WS-PENDING-ID            PIC 9(5).
+            01 WS-PENDING-ACCOUNT       PIC A(15).
+            01 WS-PENDING-FOUND         PIC X VALUE "N".
+                  88  PENDING-POSTED    VALUE "Y".
+
+      *    CSV batch-import mode working fields; arg 2 is the CSV file
+      *    of account,amount,description rows.
+            01 WS-CSV-FILE              PIC X(64).
+            01 WS-CSV-STATUS            PIC XX.
+            01 WS-CSV-EOF               PIC X VALUE "N".
+                  88  CSV-EOF           VALUE "Y".
+            01 WS-CSV-ACCOUNT           PIC A(15).
+            01 WS-CSV-AMOUNT            PIC X(10).
+            01 WS-CSV-DESCRIPTION       PIC A(30).
+            01 WS-CSV-POSTED-COUNT      PIC 9(5) VALUE ZERO.
+            01 WS-CSV-SKIPPED-COUNT     PIC 9(5) VALUE ZERO.
+
 	   PROCEDURE DIVISION.
        BEGIN.
+            PERFORM GET-ENVIRONMENT-OVERRIDES.
+            PERFORM RECOVER-FROM-CHECKPOINT.
+
             ACCEPT USER-ACCOUNT FROM ARGUMENT-VALUE
             ACCEPT USER-AMOUNT FROM ARGUMENT-VALUE
             ACCEPT USER-DESCRIPTION FROM ARGUMENT-VALUE
 
-            IF LENGTH USER-ACCOUNT < 0
-                MOVE "Cash" TO USER-ACCOUNT 
+      *    "REVERSE" as arg 1 switches to reversing/void-entry mode:
+      *    arg 2 is the TRANSACTION-ID to reverse.
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(USER-ACCOUNT))
+                  = "REVERSE"
+                PERFORM RUN-REVERSE-MODE
+                STOP RUN
+            END-IF.
+
+      *    "PAIR" as arg 1 switches to paired double-entry mode; args
+      *    2-7 are account1/amount1/description1/account2/amount2/
+      *    description2. RUN-PAIR-MODE re-reads all of them itself at
+      *    their proper widths (the 10-byte USER-AMOUNT/30-byte
+      *    USER-DESCRIPTION ACCEPTed above are not reused, since
+      *    USER-AMOUNT is too narrow for a 15-byte account name).
+      *    Neither leg is written unless the two amounts net to zero.
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(USER-ACCOUNT))
+                  = "PAIR"
+                PERFORM RUN-PAIR-MODE
+                STOP RUN
+            END-IF.
+
+      *    "CSV" as arg 1 switches to batch-import mode: arg 2 is the
+      *    CSV file of account,amount,description rows to post, one
+      *    WRITE ENTRIES per row, each with its own TRANSACTION-ID.
+      *    Arg 2 was already captured above into the 10-byte
+      *    USER-AMOUNT, too narrow for a file path, so re-read it at
+      *    full width via ARGUMENT-NUMBER before using it.
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(USER-ACCOUNT))
+                  = "CSV"
+                DISPLAY 2 UPON ARGUMENT-NUMBER
+                ACCEPT WS-CSV-FILE FROM ARGUMENT-VALUE
+                PERFORM RUN-IMPORT-MODE
+                STOP RUN
             END-IF.
 
-            IF LENGTH USER-AMOUNT < 0
-                MOVE 100.00 TO USER-AMOUNT
-            END-IF.   
+      *    LENGTH OF a fixed PIC X field is never negative, so the
+      *    original "< 0" checks never fired for a blank/omitted
+      *    argument; compare against SPACES instead.
+            IF USER-ACCOUNT = SPACES
+                MOVE "Cash" TO USER-ACCOUNT
+            END-IF.
+
+            IF USER-AMOUNT = SPACES
+                MOVE "100.00" TO USER-AMOUNT
+            END-IF.
+
+            PERFORM VALIDATE-ACCOUNT.
+            IF NOT ACCOUNT-IS-VALID
+                DISPLAY "ERROR: account '" USER-ACCOUNT
+                   "' is not in the chart of accounts (BESTBOOKS.DAT)"
+                MOVE 1 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+      *    FUNCTION NUMVAL abends on non-numeric input; validate with
+      *    TEST-NUMVAL first so a bad amount is rejected up front
+      *    instead of corrupting LEDGER.DAT.
+            IF FUNCTION TEST-NUMVAL(USER-AMOUNT) NOT = ZERO
+                DISPLAY "ERROR: amount '" USER-AMOUNT
+                   "' is not a valid number"
+                MOVE 1 TO RETURN-CODE
+                STOP RUN
+            END-IF.
 
             MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
 
@@ -63,42 +220,529 @@
             MOVE "-"       TO WS-FORMATTED-DATE(8:1).
             MOVE WS-DAY   TO WS-FORMATTED-DATE(9:2).
 
-            OPEN INPUT bestbooks.
-                PERFORM PROCESS-LINE WITH TEST BEFORE UNTIL EOF
-            CLOSE bestbooks.
+            PERFORM GET-NEXT-TRANSACTION-ID.
 
             DISPLAY USER-TRANSACTION-ID.
 
-	        OPEN EXTEND bestbooks.
+            MOVE USER-ACCOUNT TO WS-PENDING-ACCOUNT
+            PERFORM WRITE-CHECKPOINT.
+
+            PERFORM OPEN-LEDGER-WITH-RETRY.
 
             MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
-            
+
             MOVE USER-ACCOUNT TO ACCOUNT
-            IF FUNCTION NUMVAL(USER-AMOUNT) < 0
-                MOVE 0.00 TO DEBIT
-                MOVE FUNCTION NUMVAL(USER-AMOUNT) TO CREDIT
-            ELSE
-                MOVE FUNCTION NUMVAL(USER-AMOUNT) TO DEBIT
-                MOVE 0.00 TO CREDIT
-            END-IF.
-            IF LENGTH OF USER-DESCRIPTION = 0
+            MOVE USER-AMOUNT TO WS-DC-AMOUNT
+            PERFORM DETERMINE-DEBIT-CREDIT.
+            IF USER-DESCRIPTION = SPACES
                 MOVE "N/A" TO USER-DESCRIPTION
-            ELSE
-                MOVE USER-DESCRIPTION TO DESCRIPTION
             END-IF.
-            COMPUTE USER-TRANSACTION-ID = USER-TRANSACTION-ID + 1
+            MOVE USER-DESCRIPTION TO DESCRIPTION.
             MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
             WRITE ENTRIES.
 
 	        CLOSE bestbooks.
+            PERFORM CLEAR-CHECKPOINT.
             STOP RUN.
-       PROCESS-LINE.
-            READ bestbooks INTO ENTRIES
-               AT END MOVE "T" TO END-FILE
-            END-READ.
-            IF NOT EOF
-                ADD 1 TO USER-TRANSACTION-ID
+
+       DETERMINE-DEBIT-CREDIT.
+      *    Shared by every posting leg (base, PAIR legs 1/2, CSV):
+      *    a negative amount posts as a credit, otherwise a debit,
+      *    mirroring the TAccount class's sign/balance logic. Caller
+      *    moves its amount into WS-DC-AMOUNT first.
+            IF FUNCTION NUMVAL(WS-DC-AMOUNT) < 0
+                MOVE 0.00 TO DEBIT OF ENTRIES
+                MOVE FUNCTION NUMVAL(WS-DC-AMOUNT) TO CREDIT OF ENTRIES
+            ELSE
+                MOVE FUNCTION NUMVAL(WS-DC-AMOUNT) TO DEBIT OF ENTRIES
+                MOVE 0.00 TO CREDIT OF ENTRIES
             END-IF.
 
-	   END PROGRAM bestbooks_add_entry.
+       GET-ENVIRONMENT-OVERRIDES.
+      *    This program's positional arguments are already fully
+      *    committed to account/amount/description (or the REVERSE/
+      *    PAIR/CSV sentinel layouts), with no free slot for a file
+      *    name the way the newer report/utility programs take one as
+      *    arg 1; environment variables let a separate legal entity's
+      *    ledger/chart-of-accounts/sequence-control/journal files be
+      *    selected without disturbing any of those argument contracts.
+            ACCEPT WS-LEDGER-FILE FROM ENVIRONMENT "BESTBOOKS_LEDGER"
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-COA-FILE FROM ENVIRONMENT "BESTBOOKS_COA"
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-SEQCTL-FILE FROM ENVIRONMENT "BESTBOOKS_SEQCTL"
+            IF WS-SEQCTL-FILE = SPACES
+               MOVE "SEQCTL.DAT" TO WS-SEQCTL-FILE
+            END-IF
+            ACCEPT WS-JOURNAL-FILE FROM ENVIRONMENT "BESTBOOKS_JOURNAL"
+            IF WS-JOURNAL-FILE = SPACES
+               MOVE "ADDENTRY.JNL" TO WS-JOURNAL-FILE
+            END-IF.
+
+       RUN-REVERSE-MODE.
+      *    Looks up an existing TRANSACTION-ID in LEDGER.DAT (arg 2)
+      *    and writes an offsetting ENTRIES record with DEBIT and
+      *    CREDIT swapped, with DESCRIPTION stamped with a reference
+      *    back to the original so the reversal is traceable in the
+      *    ledger listing.
+            IF FUNCTION TEST-NUMVAL(USER-AMOUNT) NOT = ZERO
+                DISPLAY "ERROR: REVERSE requires a numeric "
+                   "TRANSACTION-ID as the second argument"
+                MOVE 1 TO RETURN-CODE
+                EXIT PARAGRAPH
+            END-IF.
+            MOVE FUNCTION NUMVAL(USER-AMOUNT) TO WS-REV-TRANSACTION-ID
+
+            MOVE "N" TO WS-REV-FOUND
+            MOVE "N" TO END-FILE
+            OPEN INPUT bestbooks
+            PERFORM WITH TEST BEFORE UNTIL EOF OR REV-ENTRY-FOUND
+               READ bestbooks INTO ENTRIES
+                  AT END
+                     MOVE "T" TO END-FILE
+                  NOT AT END
+                     IF TRANSACTION-ID = WS-REV-TRANSACTION-ID
+                        MOVE "Y" TO WS-REV-FOUND
+                        MOVE ACCOUNT TO WS-REV-ACCOUNT
+                        MOVE DEBIT OF ENTRIES TO WS-REV-DEBIT
+                        MOVE CREDIT OF ENTRIES TO WS-REV-CREDIT
+                        MOVE DESCRIPTION TO WS-REV-DESCRIPTION
+                     END-IF
+               END-READ
+            END-PERFORM
+            CLOSE bestbooks
+
+            IF NOT REV-ENTRY-FOUND
+                DISPLAY "ERROR: TRANSACTION-ID " WS-REV-TRANSACTION-ID
+                   " not found in the ledger, nothing to reverse"
+                MOVE 1 TO RETURN-CODE
+                EXIT PARAGRAPH
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+            MOVE WS-TODAY(1:4) TO WS-YEAR.
+            MOVE WS-TODAY(5:2) TO WS-MONTH.
+            MOVE WS-TODAY(7:2) TO WS-DAY.
+            MOVE WS-YEAR  TO WS-FORMATTED-DATE(1:4).
+            MOVE "-"       TO WS-FORMATTED-DATE(5:1).
+            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2).
+            MOVE "-"       TO WS-FORMATTED-DATE(8:1).
+            MOVE WS-DAY   TO WS-FORMATTED-DATE(9:2).
+
+            PERFORM GET-NEXT-TRANSACTION-ID.
+
+            MOVE WS-REV-ACCOUNT TO WS-PENDING-ACCOUNT
+            PERFORM WRITE-CHECKPOINT.
+
+            PERFORM OPEN-LEDGER-WITH-RETRY
+            MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
+            MOVE WS-REV-ACCOUNT TO ACCOUNT
+            MOVE WS-REV-CREDIT TO DEBIT OF ENTRIES
+            MOVE WS-REV-DEBIT TO CREDIT OF ENTRIES
+            STRING "REV#" DELIMITED BY SIZE
+                  WS-REV-TRANSACTION-ID DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-REV-DESCRIPTION) DELIMITED BY SIZE
+               INTO DESCRIPTION
+            END-STRING
+            MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
+            WRITE ENTRIES
+            CLOSE bestbooks
+            PERFORM CLEAR-CHECKPOINT
+            DISPLAY "Reversal of " WS-REV-TRANSACTION-ID " posted as "
+               USER-TRANSACTION-ID.
+
+       RUN-PAIR-MODE.
+      *    Posts two offsetting legs of one transaction in a single
+      *    run and refuses to write either one unless they net to
+      *    zero, so a posting can never leave the books unbalanced
+      *    the way two separate bestbooks_add_entry invocations could.
+      *    Arg 2 (leg 1's account) was already captured above into the
+      *    10-byte USER-AMOUNT, too narrow for a 15-byte account name,
+      *    so re-read args 2-7 here at their proper widths the same
+      *    way RUN-IMPORT-MODE's dispatch re-reads its own file-name
+      *    argument.
+            DISPLAY 2 UPON ARGUMENT-NUMBER
+            ACCEPT WS-PAIR-ACCOUNT-1 FROM ARGUMENT-VALUE
+            ACCEPT WS-PAIR-AMOUNT-1 FROM ARGUMENT-VALUE
+            ACCEPT WS-PAIR-DESC-1 FROM ARGUMENT-VALUE
+            ACCEPT WS-PAIR-ACCOUNT-2 FROM ARGUMENT-VALUE
+            ACCEPT WS-PAIR-AMOUNT-2 FROM ARGUMENT-VALUE
+            ACCEPT WS-PAIR-DESC-2 FROM ARGUMENT-VALUE
+
+            IF FUNCTION TEST-NUMVAL(WS-PAIR-AMOUNT-1) NOT = ZERO
+                  OR FUNCTION TEST-NUMVAL(WS-PAIR-AMOUNT-2) NOT = ZERO
+               DISPLAY "ERROR: PAIR requires numeric amounts for "
+                  "both legs"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+            END-IF.
 
+            IF FUNCTION NUMVAL(WS-PAIR-AMOUNT-1) +
+                  FUNCTION NUMVAL(WS-PAIR-AMOUNT-2) NOT = ZERO
+               DISPLAY "ERROR: PAIR legs do not net to zero ("
+                  FUNCTION TRIM(WS-PAIR-AMOUNT-1) " / "
+                  FUNCTION TRIM(WS-PAIR-AMOUNT-2)
+                  "), nothing posted"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+            END-IF.
+
+            MOVE WS-PAIR-ACCOUNT-1 TO USER-ACCOUNT
+            PERFORM VALIDATE-ACCOUNT
+            IF NOT ACCOUNT-IS-VALID
+               DISPLAY "ERROR: account '"
+                  FUNCTION TRIM(WS-PAIR-ACCOUNT-1)
+                  "' is not in the chart of accounts"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+            END-IF.
+
+            MOVE WS-PAIR-ACCOUNT-2 TO USER-ACCOUNT
+            PERFORM VALIDATE-ACCOUNT
+            IF NOT ACCOUNT-IS-VALID
+               DISPLAY "ERROR: account '"
+                  FUNCTION TRIM(WS-PAIR-ACCOUNT-2)
+                  "' is not in the chart of accounts"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+            END-IF.
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+            MOVE WS-TODAY(1:4) TO WS-YEAR.
+            MOVE WS-TODAY(5:2) TO WS-MONTH.
+            MOVE WS-TODAY(7:2) TO WS-DAY.
+            MOVE WS-YEAR  TO WS-FORMATTED-DATE(1:4).
+            MOVE "-"       TO WS-FORMATTED-DATE(5:1).
+            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2).
+            MOVE "-"       TO WS-FORMATTED-DATE(8:1).
+            MOVE WS-DAY   TO WS-FORMATTED-DATE(9:2).
+
+            PERFORM GET-NEXT-TRANSACTION-ID.
+            MOVE WS-PAIR-ACCOUNT-1 TO WS-PENDING-ACCOUNT
+            PERFORM WRITE-CHECKPOINT.
+            PERFORM OPEN-LEDGER-WITH-RETRY
+            MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
+            MOVE WS-PAIR-ACCOUNT-1 TO ACCOUNT
+            MOVE WS-PAIR-AMOUNT-1 TO WS-DC-AMOUNT
+            PERFORM DETERMINE-DEBIT-CREDIT
+            IF WS-PAIR-DESC-1 = SPACES
+               MOVE "N/A" TO DESCRIPTION
+            ELSE
+               MOVE WS-PAIR-DESC-1 TO DESCRIPTION
+            END-IF
+            MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
+            WRITE ENTRIES
+            CLOSE bestbooks
+            PERFORM CLEAR-CHECKPOINT
+            DISPLAY "Leg 1 posted as " USER-TRANSACTION-ID.
+
+            PERFORM GET-NEXT-TRANSACTION-ID.
+            MOVE WS-PAIR-ACCOUNT-2 TO WS-PENDING-ACCOUNT
+            PERFORM WRITE-CHECKPOINT.
+            PERFORM OPEN-LEDGER-WITH-RETRY
+            MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
+            MOVE WS-PAIR-ACCOUNT-2 TO ACCOUNT
+            MOVE WS-PAIR-AMOUNT-2 TO WS-DC-AMOUNT
+            PERFORM DETERMINE-DEBIT-CREDIT
+            IF WS-PAIR-DESC-2 = SPACES
+               MOVE "N/A" TO DESCRIPTION
+            ELSE
+               MOVE WS-PAIR-DESC-2 TO DESCRIPTION
+            END-IF
+            MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
+            WRITE ENTRIES
+            CLOSE bestbooks
+            PERFORM CLEAR-CHECKPOINT
+            DISPLAY "Leg 2 posted as " USER-TRANSACTION-ID.
+
+       RUN-IMPORT-MODE.
+      *    Reads a CSV file of account,amount,description rows and
+      *    posts one LEDGER.DAT entry per row in a single run, the
+      *    same validate/GET-NEXT-TRANSACTION-ID/WRITE ENTRIES logic
+      *    the base posting flow uses, so a month's worth of journal
+      *    entries prepared in a spreadsheet can be loaded without one
+      *    bestbooks_add_entry invocation per transaction.
+            MOVE ZERO TO WS-CSV-POSTED-COUNT WS-CSV-SKIPPED-COUNT
+            OPEN INPUT csv-input
+            IF WS-CSV-STATUS = "35"
+               DISPLAY "ERROR: " FUNCTION TRIM(WS-CSV-FILE)
+                  " not found"
+               MOVE 1 TO RETURN-CODE
+            ELSE
+               MOVE "N" TO WS-CSV-EOF
+               PERFORM WITH TEST BEFORE UNTIL CSV-EOF
+                  READ csv-input
+                     AT END
+                        MOVE "Y" TO WS-CSV-EOF
+                     NOT AT END
+                        PERFORM PROCESS-CSV-LINE
+                  END-READ
+               END-PERFORM
+               CLOSE csv-input
+               DISPLAY "CSV import complete: " WS-CSV-POSTED-COUNT
+                  " posted, " WS-CSV-SKIPPED-COUNT " skipped"
+               IF WS-CSV-SKIPPED-COUNT > ZERO
+                  MOVE 1 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       PROCESS-CSV-LINE.
+            MOVE SPACES TO WS-CSV-ACCOUNT WS-CSV-AMOUNT
+               WS-CSV-DESCRIPTION
+            UNSTRING CSV-LINE DELIMITED BY ","
+               INTO WS-CSV-ACCOUNT WS-CSV-AMOUNT WS-CSV-DESCRIPTION
+            END-UNSTRING
+
+            MOVE WS-CSV-ACCOUNT TO USER-ACCOUNT
+            PERFORM VALIDATE-ACCOUNT
+            IF NOT ACCOUNT-IS-VALID
+               DISPLAY "SKIPPED: account '"
+                  FUNCTION TRIM(WS-CSV-ACCOUNT)
+                  "' is not in the chart of accounts"
+               ADD 1 TO WS-CSV-SKIPPED-COUNT
+            ELSE
+               IF FUNCTION TEST-NUMVAL(WS-CSV-AMOUNT) NOT = ZERO
+                  DISPLAY "SKIPPED: amount '"
+                     FUNCTION TRIM(WS-CSV-AMOUNT)
+                     "' is not a valid number"
+                  ADD 1 TO WS-CSV-SKIPPED-COUNT
+               ELSE
+                  PERFORM POST-CSV-ENTRY
+                  ADD 1 TO WS-CSV-POSTED-COUNT
+               END-IF
+            END-IF.
+
+       POST-CSV-ENTRY.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+            MOVE WS-TODAY(1:4) TO WS-YEAR.
+            MOVE WS-TODAY(5:2) TO WS-MONTH.
+            MOVE WS-TODAY(7:2) TO WS-DAY.
+            MOVE WS-YEAR  TO WS-FORMATTED-DATE(1:4).
+            MOVE "-"       TO WS-FORMATTED-DATE(5:1).
+            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2).
+            MOVE "-"       TO WS-FORMATTED-DATE(8:1).
+            MOVE WS-DAY   TO WS-FORMATTED-DATE(9:2).
+
+            PERFORM GET-NEXT-TRANSACTION-ID
+            MOVE WS-CSV-ACCOUNT TO WS-PENDING-ACCOUNT
+            PERFORM WRITE-CHECKPOINT
+
+            PERFORM OPEN-LEDGER-WITH-RETRY
+            MOVE WS-FORMATTED-DATE TO TRANSACTION-DATE
+            MOVE WS-CSV-ACCOUNT TO ACCOUNT
+            MOVE WS-CSV-AMOUNT TO WS-DC-AMOUNT
+            PERFORM DETERMINE-DEBIT-CREDIT
+            IF WS-CSV-DESCRIPTION = SPACES
+               MOVE "N/A" TO DESCRIPTION
+            ELSE
+               MOVE WS-CSV-DESCRIPTION TO DESCRIPTION
+            END-IF
+            MOVE USER-TRANSACTION-ID TO TRANSACTION-ID
+            SET NOT-RECONCILED TO TRUE
+            MOVE WS-YEAR TO FISCAL-YEAR
+            MOVE WS-MONTH TO ACCOUNTING-PERIOD
+            WRITE ENTRIES
+            CLOSE bestbooks
+            PERFORM CLEAR-CHECKPOINT.
+
+       GET-NEXT-TRANSACTION-ID.
+      *    Constant-time ID generation via an indexed control record
+      *    instead of rescanning LEDGER.DAT on every posting. LOCK
+      *    MODE IS EXCLUSIVE on seqctl (see FILE-CONTROL) serializes
+      *    concurrent postings so two runs cannot hand out the same
+      *    TRANSACTION-ID. The bestbooks SELECT carries the same lock
+      *    mode so the OPEN EXTEND/WRITE/CLOSE append sequence in
+      *    OPEN-LEDGER-WITH-RETRY is serialized too, not just ID
+      *    allocation.
+            PERFORM OPEN-SEQCTL-WITH-RETRY.
+            MOVE "1" TO SEQCTL-KEY
+            READ seqctl
+               INVALID KEY
+                  MOVE ZERO TO SEQCTL-LAST-ID
+            END-READ
+            ADD 1 TO SEQCTL-LAST-ID
+            MOVE SEQCTL-LAST-ID TO USER-TRANSACTION-ID
+            IF WS-SEQCTL-STATUS = "23"
+               WRITE SEQCTL-RECORD
+            ELSE
+               REWRITE SEQCTL-RECORD
+            END-IF
+            CLOSE seqctl.
+
+       OPEN-SEQCTL-WITH-RETRY.
+      *    A concurrent poster already holding the exclusive lock
+      *    makes OPEN I-O fail with a non-zero file status; retry a
+      *    few times before giving up rather than silently colliding.
+            MOVE ZERO TO WS-LOCK-RETRIES
+            PERFORM WITH TEST AFTER
+                  UNTIL WS-SEQCTL-STATUS = "00"
+                     OR WS-SEQCTL-STATUS = "05"
+                     OR WS-LOCK-RETRIES > 5
+               OPEN I-O seqctl
+               IF WS-SEQCTL-STATUS = "35"
+                  OPEN OUTPUT seqctl
+                  CLOSE seqctl
+                  OPEN I-O seqctl
+               END-IF
+               IF WS-SEQCTL-STATUS NOT = "00"
+                     AND WS-SEQCTL-STATUS NOT = "05"
+                  ADD 1 TO WS-LOCK-RETRIES
+               END-IF
+            END-PERFORM
+            IF WS-LOCK-RETRIES > 5
+               DISPLAY "ERROR: unable to lock " WS-SEQCTL-FILE
+                  " for an exclusive posting (status "
+                  WS-SEQCTL-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       OPEN-LEDGER-WITH-RETRY.
+      *    LOCK MODE IS EXCLUSIVE on the bestbooks SELECT means a
+      *    concurrent poster already holding the append lock makes
+      *    OPEN EXTEND fail with a non-zero file status; retry a few
+      *    times before giving up, the same way OPEN-SEQCTL-WITH-RETRY
+      *    does for TRANSACTION-ID allocation. bestbooks is OPTIONAL,
+      *    so a missing LEDGER.DAT is created on the first open
+      *    (status "05") rather than failing.
+            MOVE ZERO TO WS-LEDGER-RETRIES
+            PERFORM WITH TEST AFTER
+                  UNTIL WS-LEDGER-STATUS = "00"
+                     OR WS-LEDGER-STATUS = "05"
+                     OR WS-LEDGER-RETRIES > 5
+               OPEN EXTEND bestbooks
+               IF WS-LEDGER-STATUS NOT = "00"
+                     AND WS-LEDGER-STATUS NOT = "05"
+                  ADD 1 TO WS-LEDGER-RETRIES
+               END-IF
+            END-PERFORM
+            IF WS-LEDGER-RETRIES > 5
+               DISPLAY "ERROR: unable to lock " WS-LEDGER-FILE
+                  " for an exclusive posting (status "
+                  WS-LEDGER-STATUS ")"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+       VALIDATE-ACCOUNT.
+      *    Sequential scan of the chart of accounts looking for an
+      *    accountName matching USER-ACCOUNT; BESTBOOKS.DAT is keyed
+      *    on accountNo so a name lookup cannot use START/READ KEY.
+            MOVE "N" TO WS-ACCOUNT-VALID
+            MOVE "N" TO WS-COA-EOF
+            OPEN INPUT coa
+            IF WS-COA-STATUS = "35"
+               DISPLAY "WARNING: chart of accounts file "
+                  WS-COA-FILE " not found, entry rejected"
+            ELSE
+               MOVE LOW-VALUES TO accountNo
+               START coa KEY IS NOT LESS THAN accountNo
+                  INVALID KEY
+                     MOVE "Y" TO WS-COA-EOF
+               END-START
+               PERFORM UNTIL COA-EOF
+                  READ coa NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-COA-EOF
+                     NOT AT END
+                        IF FUNCTION TRIM(accountName) =
+                              FUNCTION TRIM(USER-ACCOUNT)
+                           MOVE "Y" TO WS-ACCOUNT-VALID
+                           MOVE "Y" TO WS-COA-EOF
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE coa
+            END-IF.
+
+       RECOVER-FROM-CHECKPOINT.
+      *    ADDENTRY.JNL holds one pending-posting record, written by
+      *    WRITE-CHECKPOINT just before a WRITE to LEDGER.DAT and
+      *    cleared by CLEAR-CHECKPOINT right after. If the journal
+      *    still has a record at startup, the previous run was
+      *    interrupted between those two points; scan LEDGER.DAT to
+      *    find out whether the write actually completed and report
+      *    what happened instead of silently posting or losing the
+      *    entry.
+            MOVE "N" TO WS-PENDING-FOUND
+            OPEN INPUT journal
+            IF WS-JOURNAL-STATUS = "00" OR WS-JOURNAL-STATUS = "05"
+               READ journal INTO JOURNAL-LINE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE JOURNAL-LINE(1:5) TO WS-PENDING-ID
+                     MOVE JOURNAL-LINE(6:15) TO WS-PENDING-ACCOUNT
+                     MOVE "Y" TO WS-PENDING-FOUND
+               END-READ
+               CLOSE journal
+            END-IF.
+
+            IF PENDING-POSTED
+               MOVE "N" TO END-FILE
+               MOVE "N" TO WS-ACCOUNT-VALID
+               OPEN INPUT bestbooks
+               PERFORM WITH TEST BEFORE UNTIL EOF OR ACCOUNT-IS-VALID
+                  READ bestbooks INTO ENTRIES
+                     AT END
+                        MOVE "T" TO END-FILE
+                     NOT AT END
+                        IF TRANSACTION-ID = WS-PENDING-ID
+                           MOVE "Y" TO WS-ACCOUNT-VALID
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE bestbooks
+               IF ACCOUNT-IS-VALID
+                  DISPLAY "RECOVERY: interrupted posting "
+                     WS-PENDING-ID " for account "
+                     FUNCTION TRIM(WS-PENDING-ACCOUNT)
+                     " had already been written; nothing to redo"
+               ELSE
+                  DISPLAY "RECOVERY: interrupted posting "
+                     WS-PENDING-ID " for account "
+                     FUNCTION TRIM(WS-PENDING-ACCOUNT)
+                     " was NOT written; resubmit that entry"
+               END-IF
+               MOVE "N" TO WS-ACCOUNT-VALID
+               PERFORM CLEAR-CHECKPOINT
+            END-IF.
+
+       WRITE-CHECKPOINT.
+      *    Record the posting that is about to be attempted so a crash
+      *    between here and CLEAR-CHECKPOINT can be detected and
+      *    reported on the next run.
+            MOVE USER-TRANSACTION-ID TO WS-PENDING-ID
+            MOVE SPACES TO JOURNAL-LINE
+            STRING WS-PENDING-ID DELIMITED BY SIZE
+                  WS-PENDING-ACCOUNT DELIMITED BY SIZE
+               INTO JOURNAL-LINE
+            END-STRING
+            OPEN OUTPUT journal
+            WRITE JOURNAL-LINE
+            CLOSE journal.
+
+       CLEAR-CHECKPOINT.
+      *    Posting completed (or was confirmed already complete);
+      *    empty the journal so the next run sees no pending entry.
+            OPEN OUTPUT journal
+            CLOSE journal.
+
+	   END PROGRAM bestbooks_add_entry.
