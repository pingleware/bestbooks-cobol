@@ -6,22 +6,90 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LEDGER
-               ASSIGN TO "LEDGER.DAT"
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SORT-WORK
+               ASSIGN TO "TBSORT.TMP".
+           SELECT OPTIONAL CSV-OUT
+               ASSIGN TO WS-CSV-FILE
                    ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
             FD LEDGER.
-            01 ENTRIES.
-               02 TRANSACTION-DATE  PIC A(10).
-               02 TRANSACTION-ID    PIC 99999.
-               02 ACCOUNT           PIC A(15).
-               02 DEBIT             PIC 9999V99.
-               02 CREDIT            PIC 9999V99.
-               02 DESCRIPTION       PIC A(30).
+            COPY "ledger-record.cpy".
+      *    Dedicated sort work record for trial-balance mode. Field
+      *    names are prefixed so they never collide with
+      *    ENTRIES, but SORT ... USING LEDGER copies ENTRIES into this
+      *    record byte-for-byte (it is not a name-based mapping), so
+      *    SW-ENTRY's field order and sizes must match ENTRIES exactly
+      *    (ledger-record.cpy), field for field.
+            SD SORT-WORK.
+            01 SW-ENTRY.
+                02 SW-TRANSACTION-DATE   PIC A(10).
+                02 SW-TRANSACTION-ID     PIC 99999.
+                02 SW-ACCOUNT            PIC A(15).
+                02 SW-DEBIT              PIC 9999V99.
+                02 SW-CREDIT             PIC 9999V99.
+                02 SW-DESCRIPTION        PIC A(30).
+                02 SW-RECONCILED-FLAG    PIC X.
+                02 SW-FISCAL-YEAR        PIC 9(4).
+                02 SW-ACCOUNTING-PERIOD  PIC 99.
+
+            FD CSV-OUT.
+            01 CSV-LINE              PIC X(120).
        WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE   PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-MODE          PIC X(12) VALUE SPACES.
+            01 WS-CSV-FILE      PIC X(64) VALUE SPACES.
+            01 CSV-AMOUNT-ED    PIC Z9999.99.
+      * date-range / account filters for the normal listing; blank
+      * means "no filter" on that dimension.
+            01 WS-FILTER-ACCOUNT    PIC A(15) VALUE SPACES.
+            01 WS-FILTER-FROM-DATE  PIC A(10) VALUE SPACES.
+            01 WS-FILTER-TO-DATE    PIC A(10) VALUE SPACES.
+            01 WS-FILTER-RESULT     PIC X VALUE "Y".
+                88  ENTRY-PASSES-FILTER  VALUE "Y".
+            01 CSV-DEBIT-ED     PIC X(9).
+            01 CSV-CREDIT-ED    PIC X(9).
+      *    RFC 4180 quoting for CSV fields that may carry a comma or
+      *    a double quote (ACCOUNT, DESCRIPTION); CSV-ESCAPE-FIELD
+      *    below builds these character by character since wrapping
+      *    a field in quotes and doubling embedded quotes can grow
+      *    it past its original length.
+            01 CSV-ESC-SRC      PIC X(30).
+            01 CSV-ESC-DST      PIC X(64).
+            01 CSV-ESC-NEEDED   PIC X.
+                88  CSV-ESC-IS-NEEDED  VALUE "Y".
+            01 CSV-ESC-I        PIC 9(4) COMP-5.
+            01 CSV-ESC-J        PIC 9(4) COMP-5.
+            01 CSV-ESC-LEN      PIC 9(4) COMP-5.
+            01 CSV-ESC-CH       PIC X.
+            01 CSV-ACCOUNT-ED   PIC X(34).
+            01 CSV-DESC-ED      PIC X(64).
       * temporary variables in computational usage.
             01 TOTAL-DEBITS    PIC 9(4)V99 USAGE COMP.
             01 TOTAL-CREDITS   PIC 9(4)V99 USAGE COMP.
+      * trial-balance working fields.
+            01 TB-EOF           PIC X VALUE "N".
+                88  TB-DONE     VALUE "Y".
+            01 TB-FIRST-RECORD  PIC X VALUE "Y".
+                88  TB-IS-FIRST VALUE "Y".
+            01 TB-CURRENT-ACCOUNT  PIC A(15).
+            01 TB-ACCT-DEBITS      PIC 9(7)V99 USAGE COMP.
+            01 TB-ACCT-CREDITS     PIC 9(7)V99 USAGE COMP.
+            01 TB-ACCT-BALANCE     PIC S9(7)V99.
+            01 TB-GRAND-DEBITS     PIC 9(7)V99 USAGE COMP.
+            01 TB-GRAND-CREDITS    PIC 9(7)V99 USAGE COMP.
+            01 TB-DETAIL.
+                02 FILLER              PIC X(2) VALUE SPACES.
+                02 TB-PRT-ACCOUNT       PIC A(15).
+                02 FILLER              PIC X(2) VALUE SPACES.
+                02 TB-PRT-LABEL        PIC A(12).
+                02 TB-PRT-DEBIT        PIC $Z,ZZZ,999.99.
+                02 FILLER              PIC X(2) VALUE SPACES.
+                02 TB-PRT-CREDIT       PIC $Z,ZZZ,999.99.
+                02 FILLER              PIC X(2) VALUE SPACES.
+                02 TB-PRT-BALANCE      PIC -$Z,ZZZ,999.99.
       * print format of the ledger
             01 LEDGER-RECORD.
                 02 PRT-TRANSACTION-DATE  PIC A(10).
@@ -57,19 +125,71 @@
                 02 HDR-DEBIT            PIC X(9).
                 02 FILLER               PIC X(5).
                 02 HDR-CREDIT           PIC X(9).
+      * pagination for the ledger listing: re-emit HEADER with a
+      * page number every WS-PAGE-SIZE detail lines and
+      * insert a form feed between pages.
+            01 WS-LINE-COUNT     PIC 9(4) VALUE ZERO.
+            01 WS-PAGE-SIZE      PIC 9(4) VALUE 20.
+            01 WS-PAGE-NUMBER    PIC 9(4) VALUE ZERO.
+            01 WS-FORM-FEED      PIC X VALUE X"0C".
       * 88 Level is for conditions.
                01 END-FILE              PIC X.
                   88  EOF VALUE "T".
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM GET-RUNTIME-ARGUMENTS.
+           EVALUATE WS-MODE
+              WHEN "TRIALBALANCE"
+                 PERFORM RUN-TRIAL-BALANCE
+              WHEN "CSV"
+                 PERFORM RUN-CSV-EXPORT
+              WHEN OTHER
+                 PERFORM RUN-LEDGER-LISTING
+           END-EVALUATE.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): ledger data file, default LEDGER.DAT -
+      *    lets each company keep its own file.
+      *    arg 2 (optional): report mode - TRIALBALANCE for the
+      *    per-account subtotal report, CSV to export comma-delimited
+      *    rows to arg 3, otherwise the normal chronological listing.
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-MODE FROM ARGUMENT-VALUE
+            MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
+            IF WS-MODE = "CSV"
+               ACCEPT WS-CSV-FILE FROM ARGUMENT-VALUE
+               IF WS-CSV-FILE = SPACES
+                  MOVE "LEDGER.CSV" TO WS-CSV-FILE
+               END-IF
+            END-IF
+            IF WS-MODE NOT = "TRIALBALANCE" AND WS-MODE NOT = "CSV"
+      *       arg 3 (optional): restrict to a single ACCOUNT.
+      *       arg 4/5 (optional): TRANSACTION-DATE range, inclusive,
+      *       compared as the same "YYYY-MM-DD" text the date is
+      *       stored as.
+               ACCEPT WS-FILTER-ACCOUNT FROM ARGUMENT-VALUE
+               ACCEPT WS-FILTER-FROM-DATE FROM ARGUMENT-VALUE
+               ACCEPT WS-FILTER-TO-DATE FROM ARGUMENT-VALUE
+            END-IF.
+
+       RUN-LEDGER-LISTING.
            PERFORM INITIALIZE-PROGRAM.
            PERFORM PRINT-HEADER.
            PERFORM PROCESS-LINE WITH TEST BEFORE UNTIL EOF
            PERFORM CLEAN-UP.
-          
+
        INITIALIZE-PROGRAM.
             OPEN INPUT LEDGER.
        PRINT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           IF WS-PAGE-NUMBER > 1
+              DISPLAY WS-FORM-FEED
+           END-IF
+           DISPLAY "Page " WS-PAGE-NUMBER.
            MOVE "   DATE   " TO HDR-TRANSACTION_DATE.
            MOVE " SEQ " TO HDR-TRANSACTION-ID.
            MOVE "    ACCOUNT    " TO HDR-ACCOUNT.
@@ -90,19 +210,45 @@
             END-READ.
 
             IF NOT EOF THEN
-                PERFORM COMPUTE-TOTALS
-                PERFORM PRINT-LEDGER
-            ELSE 
+                PERFORM CHECK-ENTRY-FILTER
+                IF ENTRY-PASSES-FILTER
+                   PERFORM COMPUTE-TOTALS
+                   PERFORM PRINT-LEDGER
+                END-IF
+            ELSE
                 PERFORM PRINT-TOTALS
             END-IF.
+
+       CHECK-ENTRY-FILTER.
+      *    Date-range and account filters for the normal listing;
+      *    blank WS-FILTER-* fields impose no restriction on that
+      *    dimension.
+            MOVE "Y" TO WS-FILTER-RESULT
+            IF WS-FILTER-ACCOUNT NOT = SPACES
+                  AND FUNCTION TRIM(ACCOUNT) NOT =
+                        FUNCTION TRIM(WS-FILTER-ACCOUNT)
+               MOVE "N" TO WS-FILTER-RESULT
+            END-IF
+            IF WS-FILTER-FROM-DATE NOT = SPACES
+                  AND TRANSACTION-DATE < WS-FILTER-FROM-DATE
+               MOVE "N" TO WS-FILTER-RESULT
+            END-IF
+            IF WS-FILTER-TO-DATE NOT = SPACES
+                  AND TRANSACTION-DATE > WS-FILTER-TO-DATE
+               MOVE "N" TO WS-FILTER-RESULT
+            END-IF.
        PRINT-LEDGER.
+            IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               PERFORM PRINT-HEADER
+            END-IF
             MOVE TRANSACTION-DATE To PRT-TRANSACTION-DATE
             MOVE TRANSACTION-ID TO PRT-TRANSACTION-ID
             MOVE ACCOUNT TO PRT-ACCOUNT
             MOVE DEBIT TO PRT-DEBIT
             MOVE CREDIT TO PRT-CREDIT
             MOVE DESCRIPTION TO PRT-DESSCRIPTION
-            DISPLAY LEDGER-RECORD.
+            DISPLAY LEDGER-RECORD
+            ADD 1 TO WS-LINE-COUNT.
        PRINT-TOTALS.
             MOVE TOTAL-DEBITS TO PRT-TOTAL-DEBITS
             MOVE TOTAL-CREDITS TO PRT-TOTAL-CREDITS
@@ -117,4 +263,167 @@
        CLEAN-UP.
             CLOSE LEDGER.
             STOP RUN.
+
+       RUN-CSV-EXPORT.
+      *    Exports the ledger as comma-delimited rows for spreadsheet
+      *    import: one line per ENTRIES record plus a header row,
+      *    written to the file named by arg 3 (default LEDGER.CSV).
+            OPEN INPUT LEDGER
+            OPEN OUTPUT CSV-OUT
+            STRING "TRANSACTION-DATE" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "TRANSACTION-ID" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "ACCOUNT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "DEBIT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "CREDIT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "DESCRIPTION" DELIMITED BY SIZE
+               INTO CSV-LINE
+            END-STRING
+            WRITE CSV-LINE
+            MOVE "N" TO END-FILE
+            PERFORM WITH TEST BEFORE UNTIL EOF
+               READ LEDGER INTO ENTRIES
+                  AT END
+                     MOVE "T" TO END-FILE
+                  NOT AT END
+                     PERFORM WRITE-CSV-LINE
+               END-READ
+            END-PERFORM
+            CLOSE LEDGER
+            CLOSE CSV-OUT
+            DISPLAY "Ledger exported to " WS-CSV-FILE
+            STOP RUN.
+
+       WRITE-CSV-LINE.
+            MOVE DEBIT TO CSV-AMOUNT-ED
+            MOVE FUNCTION TRIM(CSV-AMOUNT-ED) TO CSV-DEBIT-ED
+            MOVE CREDIT TO CSV-AMOUNT-ED
+            MOVE FUNCTION TRIM(CSV-AMOUNT-ED) TO CSV-CREDIT-ED
+            MOVE SPACES TO CSV-ESC-SRC
+            MOVE ACCOUNT TO CSV-ESC-SRC
+            PERFORM CSV-ESCAPE-FIELD
+            MOVE CSV-ESC-DST TO CSV-ACCOUNT-ED
+            MOVE SPACES TO CSV-ESC-SRC
+            MOVE DESCRIPTION TO CSV-ESC-SRC
+            PERFORM CSV-ESCAPE-FIELD
+            MOVE CSV-ESC-DST TO CSV-DESC-ED
+            STRING FUNCTION TRIM(TRANSACTION-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TRANSACTION-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-ACCOUNT-ED) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-DEBIT-ED) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-CREDIT-ED) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-DESC-ED) DELIMITED BY SIZE
+               INTO CSV-LINE
+            END-STRING
+            WRITE CSV-LINE.
+
+       CSV-ESCAPE-FIELD.
+      *    Wraps CSV-ESC-SRC in double quotes, doubling any embedded
+      *    double quote, whenever it contains a comma or a double
+      *    quote - otherwise it is copied through unchanged - so a
+      *    description like "Rent, October" cannot be split across
+      *    CSV columns it was never meant to occupy.
+            MOVE SPACES TO CSV-ESC-DST
+            COMPUTE CSV-ESC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(CSV-ESC-SRC))
+            MOVE "N" TO CSV-ESC-NEEDED
+            PERFORM VARYING CSV-ESC-I FROM 1 BY 1
+                  UNTIL CSV-ESC-I > CSV-ESC-LEN
+               IF CSV-ESC-SRC(CSV-ESC-I:1) = "," OR
+                     CSV-ESC-SRC(CSV-ESC-I:1) = QUOTE
+                  MOVE "Y" TO CSV-ESC-NEEDED
+               END-IF
+            END-PERFORM
+            IF NOT CSV-ESC-IS-NEEDED
+               MOVE CSV-ESC-SRC TO CSV-ESC-DST
+            ELSE
+               MOVE 1 TO CSV-ESC-J
+               MOVE QUOTE TO CSV-ESC-DST(CSV-ESC-J:1)
+               ADD 1 TO CSV-ESC-J
+               PERFORM VARYING CSV-ESC-I FROM 1 BY 1
+                     UNTIL CSV-ESC-I > CSV-ESC-LEN
+                  MOVE CSV-ESC-SRC(CSV-ESC-I:1) TO CSV-ESC-CH
+                  IF CSV-ESC-CH = QUOTE
+                     MOVE QUOTE TO CSV-ESC-DST(CSV-ESC-J:1)
+                     ADD 1 TO CSV-ESC-J
+                     MOVE QUOTE TO CSV-ESC-DST(CSV-ESC-J:1)
+                     ADD 1 TO CSV-ESC-J
+                  ELSE
+                     MOVE CSV-ESC-CH TO CSV-ESC-DST(CSV-ESC-J:1)
+                     ADD 1 TO CSV-ESC-J
+                  END-IF
+               END-PERFORM
+               MOVE QUOTE TO CSV-ESC-DST(CSV-ESC-J:1)
+            END-IF.
+
+       RUN-TRIAL-BALANCE.
+      *    Groups ENTRIES by ACCOUNT (via a SORT) and prints a
+      *    running debit/credit subtotal and balance per account,
+      *    plus a grand total across every account.
+            MOVE ZERO TO TB-GRAND-DEBITS TB-GRAND-CREDITS
+            DISPLAY "TRIAL BALANCE".
+            DISPLAY "ACCOUNT          SUBTOTAL        DEBIT"
+               "          CREDIT         BALANCE".
+            SORT SORT-WORK ON ASCENDING KEY SW-ACCOUNT
+                USING LEDGER
+                OUTPUT PROCEDURE IS TB-OUTPUT-PROCEDURE.
+            DISPLAY "==========================================="
+               "===================================".
+            COMPUTE TB-ACCT-BALANCE = TB-GRAND-DEBITS - TB-GRAND-CREDITS
+            MOVE TB-GRAND-DEBITS TO TB-PRT-DEBIT
+            MOVE TB-GRAND-CREDITS TO TB-PRT-CREDIT
+            MOVE TB-ACCT-BALANCE TO TB-PRT-BALANCE
+            MOVE SPACES TO TB-PRT-ACCOUNT
+            MOVE "GRAND TOTAL" TO TB-PRT-LABEL
+            DISPLAY TB-DETAIL
+            STOP RUN.
+
+       TB-OUTPUT-PROCEDURE.
+            MOVE "Y" TO TB-FIRST-RECORD
+            MOVE ZERO TO TB-ACCT-DEBITS TB-ACCT-CREDITS
+            PERFORM UNTIL TB-DONE
+               RETURN SORT-WORK
+                  AT END
+                     MOVE "Y" TO TB-EOF
+                     IF NOT TB-IS-FIRST
+                        PERFORM TB-PRINT-ACCOUNT-SUBTOTAL
+                     END-IF
+                  NOT AT END
+                     PERFORM TB-PROCESS-SORTED-RECORD
+               END-RETURN
+            END-PERFORM.
+
+       TB-PROCESS-SORTED-RECORD.
+            IF TB-IS-FIRST
+               MOVE SW-ACCOUNT TO TB-CURRENT-ACCOUNT
+               MOVE "N" TO TB-FIRST-RECORD
+            END-IF
+            IF SW-ACCOUNT NOT = TB-CURRENT-ACCOUNT
+               PERFORM TB-PRINT-ACCOUNT-SUBTOTAL
+               MOVE SW-ACCOUNT TO TB-CURRENT-ACCOUNT
+               MOVE ZERO TO TB-ACCT-DEBITS TB-ACCT-CREDITS
+            END-IF
+            ADD SW-DEBIT TO TB-ACCT-DEBITS
+            ADD SW-CREDIT TO TB-ACCT-CREDITS.
+
+       TB-PRINT-ACCOUNT-SUBTOTAL.
+            COMPUTE TB-ACCT-BALANCE = TB-ACCT-DEBITS - TB-ACCT-CREDITS
+            MOVE TB-CURRENT-ACCOUNT TO TB-PRT-ACCOUNT
+            MOVE "SUBTOTAL"         TO TB-PRT-LABEL
+            MOVE TB-ACCT-DEBITS     TO TB-PRT-DEBIT
+            MOVE TB-ACCT-CREDITS    TO TB-PRT-CREDIT
+            MOVE TB-ACCT-BALANCE    TO TB-PRT-BALANCE
+            DISPLAY TB-DETAIL
+            ADD TB-ACCT-DEBITS  TO TB-GRAND-DEBITS
+            ADD TB-ACCT-CREDITS TO TB-GRAND-CREDITS.
+
        END PROGRAM BESTBOOKS.
