@@ -1,5 +1,6 @@
         IDENTIFICATION DIVISION.
 	PROGRAM-ID. BESTBOOKS-CREATE.
+	AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
 
 	ENVIRONMENT DIVISION.
 	CONFIGURATION SECTION.
@@ -7,47 +8,287 @@
 	INPUT-OUTPUT SECTION.
 	FILE-CONTROL.
 	   SELECT OPTIONAL bestbooks
-	   ASSIGN TO "BESTBOOKS.DAT"
+	   ASSIGN TO WS-COA-FILE
 	   ORGANIZATION IS INDEXED
 	   ACCESS MODE IS DYNAMIC
-	   RECORD KEY IS ledgerid or bestbooks-record
+	   RECORD KEY IS accountNo
+	   FILE STATUS IS WS-FILE-STATUS.
+
+	   SELECT OPTIONAL batch-input
+	   ASSIGN TO WS-BATCH-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
 
 	DATA DIVISION.
 	FILE SECTION.
 	FD bestbooks.
-	01 bestbooks-record.
-	   03 ledgerid		PIC 99999.
-           03 accountNo		PIC 999999.
-	   03 accountName	PIC X(80).
-	   03 debit		PIC S9(9).
-	   03 credit		PIC S9(9).
-	   03 balance		PIC S9(10).
+        COPY "coa-record.cpy".
+
+        FD batch-input.
+        01 BATCH-LINE            PIC X(132).
 
 	WORKING-STORAGE SECTION.
 	01 display-record.
 	   03 filler		PIC X(4)   value spaces.
-	   03 ledgerid		PIC 99999.
+	   03 dsp-ledgerid	PIC 99999.
+	   03 filler            PIC X(4)   value spaces.
+	   03 dsp-accountNo	PIC 999999.
 	   03 filler            PIC X(4)   value spaces.
-	   03 accountNo		PIC 999999.
+	   03 dsp-accountName	PIC X(80).
 	   03 filler            PIC X(4)   value spaces.
-	   03 accountName	PIC X(80).
+	   03 dsp-accountType   PIC X(10).
 	   03 filler            PIC X(4)   value spaces.
-	   03 debit		PIC S9(9).
-	   03 credit		PIC S9(9).
-	   03 balance	        PIC S9(10).
+	   03 dsp-debit		PIC S9(7)V99.
+	   03 dsp-credit	PIC S9(7)V99.
+	   03 dsp-balance	PIC S9(8)V99.
+
+        01 WS-COA-FILE            PIC X(64) VALUE "BESTBOOKS.DAT".
+        01 WS-BATCH-FILE          PIC X(64) VALUE SPACES.
+        01 WS-FILE-STATUS         PIC XX.
+
+        01 WS-NEXT-LEDGERID       PIC 99999 VALUE ZERO.
+        01 WS-EOF                 PIC X VALUE "N".
+           88  BATCH-EOF          VALUE "Y".
+
+        01 WS-COMMAND               PIC X(10).
+        01 WS-IN-ACCOUNT-NO         PIC 999999.
+        01 WS-IN-ACCOUNT-NAME       PIC X(80).
+        01 WS-IN-ACCOUNT-TYPE       PIC X(10).
+        01 WS-IN-DEBIT              PIC S9(7)V99.
+        01 WS-IN-CREDIT             PIC S9(7)V99.
+        01 WS-IN-BALANCE            PIC S9(8)V99.
+
+        01 WS-CONTINUE              PIC X VALUE "Y".
+           88  WS-KEEP-GOING        VALUE "Y".
 
 	PROCEDURE DIVISION.
+       BEGIN.
+            PERFORM GET-RUNTIME-ARGUMENTS.
 
-	OPEN i-o bestbooks
+            IF WS-BATCH-FILE NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+            ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+            END-IF.
 
-	MOVE "00001 100000 Cash 0000100.00 0000000.00 00000100.00" TO bestbooks-record
-	PERFORM write-bestbooks-record
+            STOP RUN.
 
-	CLOSE bestbooks
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): chart-of-accounts data file, default
+      *    BESTBOOKS.DAT - lets each company keep its own file.
+      *    arg 2 (optional): batch input file of pipe-delimited
+      *    maintenance commands; when present, no interactive prompts
+      *    are shown.
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-BATCH-FILE FROM ARGUMENT-VALUE.
 
-	write-bestbooks-record.
-	  write bestbooks-record
-          end-write
+       RUN-INTERACTIVE-MODE.
+            OPEN I-O bestbooks
+            IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT bestbooks
+               CLOSE bestbooks
+               OPEN I-O bestbooks
+            END-IF
+            PERFORM SEED-NEXT-LEDGERID
 
-	END PROGRAM BESTBOOKS-CREATE.
+            PERFORM UNTIL NOT WS-KEEP-GOING
+               DISPLAY "BESTBOOKS chart-of-accounts maintenance"
+               DISPLAY "  ADD    - add a new account"
+               DISPLAY "  LOOKUP - look up an account by number"
+               DISPLAY "  UPDATE - update an existing account"
+               DISPLAY "  LIST   - list all accounts"
+               DISPLAY "  EXIT   - quit"
+               DISPLAY "Command: " WITH NO ADVANCING
+               ACCEPT WS-COMMAND
+               MOVE FUNCTION UPPER-CASE(WS-COMMAND) TO WS-COMMAND
+
+               EVALUATE WS-COMMAND
+                  WHEN "ADD"
+                     PERFORM PROMPT-ACCOUNT-FIELDS
+                     ADD 1 TO WS-NEXT-LEDGERID
+                     PERFORM ADD-ACCOUNT
+                  WHEN "LOOKUP"
+                     PERFORM PROMPT-ACCOUNT-NO
+                     PERFORM LOOKUP-ACCOUNT
+                  WHEN "UPDATE"
+                     PERFORM PROMPT-ACCOUNT-NO
+                     PERFORM PROMPT-ACCOUNT-FIELDS
+                     PERFORM UPDATE-ACCOUNT
+                  WHEN "LIST"
+                     PERFORM LIST-ACCOUNTS
+                  WHEN "EXIT"
+                     MOVE "N" TO WS-CONTINUE
+                  WHEN OTHER
+                     DISPLAY "Unrecognized command: " WS-COMMAND
+               END-EVALUATE
+            END-PERFORM
+
+            CLOSE bestbooks.
+
+       PROMPT-ACCOUNT-NO.
+            DISPLAY "Account number: " WITH NO ADVANCING
+            ACCEPT WS-IN-ACCOUNT-NO.
 
+       PROMPT-ACCOUNT-FIELDS.
+            DISPLAY "Account name: " WITH NO ADVANCING
+            ACCEPT WS-IN-ACCOUNT-NAME
+            DISPLAY "Account type (ASSET/LIABILITY/EQUITY/REVENUE/"
+            DISPLAY "EXPENSE/AR/AP): " WITH NO ADVANCING
+            ACCEPT WS-IN-ACCOUNT-TYPE
+            DISPLAY "Opening debit: " WITH NO ADVANCING
+            ACCEPT WS-IN-DEBIT
+            DISPLAY "Opening credit: " WITH NO ADVANCING
+            ACCEPT WS-IN-CREDIT
+            COMPUTE WS-IN-BALANCE = WS-IN-DEBIT - WS-IN-CREDIT.
+
+       ADD-ACCOUNT.
+            MOVE WS-NEXT-LEDGERID TO ledgerid
+            MOVE WS-IN-ACCOUNT-NO TO accountNo
+            MOVE WS-IN-ACCOUNT-NAME TO accountName
+            MOVE WS-IN-ACCOUNT-TYPE TO accountType
+            MOVE WS-IN-DEBIT TO debit
+            MOVE WS-IN-CREDIT TO credit
+            MOVE WS-IN-BALANCE TO balance
+            WRITE bestbooks-record
+               INVALID KEY
+                  DISPLAY "Account " WS-IN-ACCOUNT-NO
+                     " already exists"
+               NOT INVALID KEY
+                  DISPLAY "Account " WS-IN-ACCOUNT-NO " added"
+            END-WRITE.
+
+       LOOKUP-ACCOUNT.
+            MOVE WS-IN-ACCOUNT-NO TO accountNo
+            READ bestbooks
+               INVALID KEY
+                  DISPLAY "Account " WS-IN-ACCOUNT-NO " not found"
+               NOT INVALID KEY
+                  DISPLAY "  Name    : " accountName
+                  DISPLAY "  Type    : " accountType
+                  DISPLAY "  Debit   : " debit
+                  DISPLAY "  Credit  : " credit
+                  DISPLAY "  Balance : " balance
+            END-READ.
+
+       UPDATE-ACCOUNT.
+            MOVE WS-IN-ACCOUNT-NO TO accountNo
+            READ bestbooks
+               INVALID KEY
+                  DISPLAY "Account " WS-IN-ACCOUNT-NO
+                     " not found, cannot update"
+            END-READ
+            IF WS-FILE-STATUS = "00"
+               MOVE WS-IN-ACCOUNT-NAME TO accountName
+               MOVE WS-IN-ACCOUNT-TYPE TO accountType
+               MOVE WS-IN-DEBIT TO debit
+               MOVE WS-IN-CREDIT TO credit
+               MOVE WS-IN-BALANCE TO balance
+               REWRITE bestbooks-record
+                  INVALID KEY
+                     DISPLAY "Unable to update account "
+                        WS-IN-ACCOUNT-NO
+                  NOT INVALID KEY
+                     DISPLAY "Account " WS-IN-ACCOUNT-NO " updated"
+               END-REWRITE
+            END-IF.
+
+       LIST-ACCOUNTS.
+            MOVE LOW-VALUES TO accountNo
+            START bestbooks KEY IS
+               NOT LESS THAN accountNo
+               INVALID KEY
+                  DISPLAY "No accounts on file"
+                  MOVE "Y" TO WS-EOF
+            END-START
+            PERFORM UNTIL BATCH-EOF
+               READ bestbooks NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                     MOVE ledgerid      TO dsp-ledgerid
+                     MOVE accountNo     TO dsp-accountNo
+                     MOVE accountName   TO dsp-accountName
+                     MOVE accountType   TO dsp-accountType
+                     MOVE debit         TO dsp-debit
+                     MOVE credit        TO dsp-credit
+                     MOVE balance       TO dsp-balance
+                     DISPLAY display-record
+               END-READ
+            END-PERFORM
+            MOVE "N" TO WS-EOF.
+
+       SEED-NEXT-LEDGERID.
+      *    BESTBOOKS.DAT is keyed on accountNo, not ledgerid, so the
+      *    highest ledgerid already on file has to be found with a
+      *    sequential scan (same START/READ NEXT pattern LIST-ACCOUNTS
+      *    uses) rather than a keyed READ. Without this, WS-NEXT-
+      *    LEDGERID would reset to zero on every invocation and a
+      *    later run would alias ledgerids already assigned by an
+      *    earlier one.
+            MOVE ZERO TO WS-NEXT-LEDGERID
+            MOVE LOW-VALUES TO accountNo
+            START bestbooks KEY IS NOT LESS THAN accountNo
+               INVALID KEY
+                  MOVE "Y" TO WS-EOF
+            END-START
+            PERFORM UNTIL BATCH-EOF
+               READ bestbooks NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                     IF ledgerid > WS-NEXT-LEDGERID
+                        MOVE ledgerid TO WS-NEXT-LEDGERID
+                     END-IF
+               END-READ
+            END-PERFORM
+            MOVE "N" TO WS-EOF.
+
+       RUN-BATCH-MODE.
+      *    Batch records look like:
+      *    ADD|accountNo|accountName|accountType|debit|credit
+      *    UPD|accountNo|accountName|accountType|debit|credit
+            OPEN I-O bestbooks
+            IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT bestbooks
+               CLOSE bestbooks
+               OPEN I-O bestbooks
+            END-IF
+            PERFORM SEED-NEXT-LEDGERID
+            OPEN INPUT batch-input
+
+            PERFORM UNTIL BATCH-EOF
+               READ batch-input
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                     PERFORM PROCESS-BATCH-LINE
+               END-READ
+            END-PERFORM
+
+            CLOSE batch-input
+            CLOSE bestbooks.
+
+       PROCESS-BATCH-LINE.
+            MOVE SPACES TO WS-COMMAND WS-IN-ACCOUNT-NAME
+               WS-IN-ACCOUNT-TYPE
+            MOVE ZERO TO WS-IN-ACCOUNT-NO WS-IN-DEBIT WS-IN-CREDIT
+            UNSTRING BATCH-LINE DELIMITED BY "|"
+               INTO WS-COMMAND WS-IN-ACCOUNT-NO WS-IN-ACCOUNT-NAME
+                    WS-IN-ACCOUNT-TYPE WS-IN-DEBIT WS-IN-CREDIT
+            END-UNSTRING
+            COMPUTE WS-IN-BALANCE = WS-IN-DEBIT - WS-IN-CREDIT
+            MOVE FUNCTION UPPER-CASE(WS-COMMAND) TO WS-COMMAND
+            EVALUATE WS-COMMAND
+               WHEN "ADD"
+                  ADD 1 TO WS-NEXT-LEDGERID
+                  PERFORM ADD-ACCOUNT
+               WHEN "UPD"
+                  PERFORM UPDATE-ACCOUNT
+               WHEN OTHER
+                  DISPLAY "Skipping unrecognized batch line: "
+                     BATCH-LINE
+            END-EVALUATE.
+
+	END PROGRAM BESTBOOKS-CREATE.
