@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-AGING.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Accounts receivable / accounts payable aging report. Reads
+      * LEDGER.DAT entries posted against AR/AP-type accounts (per
+      * BESTBOOKS.DAT accountType) and buckets the outstanding amount
+      * of each one by days since TRANSACTION-DATE into current/
+      * 30/60/90+ columns.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LEDGER
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT OPTIONAL coa
+               ASSIGN TO WS-COA-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS accountNo
+                   FILE STATUS IS WS-COA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+            FD LEDGER.
+            COPY "ledger-record.cpy".
+
+            FD coa.
+            COPY "coa-record.cpy".
+
+       WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE      PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-COA-FILE         PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-LEDGER-STATUS    PIC XX.
+            01 WS-COA-STATUS       PIC XX.
+
+      *    arg 3: "as of" date, default today, used to age entries.
+            01 WS-AS-OF-DATE       PIC X(10).
+            01 WS-TODAY            PIC X(8).
+
+            01 WS-LEDGER-EOF       PIC X VALUE "N".
+                  88  LEDGER-EOF   VALUE "Y".
+            01 WS-ACCT-TYPE-FOUND  PIC X VALUE "N".
+                  88  ACCT-IS-AR-AP  VALUE "Y".
+            01 WS-ACCT-TYPE        PIC X(10).
+
+      *    date arithmetic done on integer day numbers (FUNCTION
+      *    INTEGER-OF-DATE), the same conversion intrinsic function
+      *    used anywhere else in the repo that needs a day count.
+            01 WS-ENTRY-DATE-NUM   PIC X(8).
+            01 WS-ENTRY-INT-DATE   PIC 9(7).
+            01 WS-ASOF-INT-DATE    PIC 9(7).
+            01 WS-AGE-DAYS         PIC S9(7).
+            01 WS-NET-AMOUNT       PIC S9(9)V99.
+
+      *    per-account aging buckets.
+            01 AGE-TABLE.
+               02 AGE-ENTRY OCCURS 200 TIMES
+                     INDEXED BY AGE-IDX.
+                  03 AGE-ACCOUNT      PIC A(15).
+                  03 AGE-CURRENT      PIC S9(9)V99 VALUE ZERO.
+                  03 AGE-30           PIC S9(9)V99 VALUE ZERO.
+                  03 AGE-60           PIC S9(9)V99 VALUE ZERO.
+                  03 AGE-90           PIC S9(9)V99 VALUE ZERO.
+            01 WS-AGE-COUNT         PIC 9(4) VALUE ZERO.
+            01 WS-FOUND-IDX         PIC 9(4) VALUE ZERO.
+
+            01 RPT-LINE.
+               02 RPT-ACCOUNT       PIC X(17).
+               02 RPT-CURRENT       PIC Z,ZZZ,ZZ9.99-.
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPT-30            PIC Z,ZZZ,ZZ9.99-.
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPT-60            PIC Z,ZZZ,ZZ9.99-.
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPT-90            PIC Z,ZZZ,ZZ9.99-.
+
+            01 RPT-HEADER-LINE.
+               02 RPTH-ACCOUNT      PIC X(17).
+               02 RPTH-CURRENT      PIC X(12).
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPTH-30           PIC X(12).
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPTH-60           PIC X(12).
+               02 FILLER            PIC X(2) VALUE SPACES.
+               02 RPTH-90           PIC X(12).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+            PERFORM GET-RUNTIME-ARGUMENTS.
+            PERFORM ACCUMULATE-AGING.
+            PERFORM PRINT-AGING-REPORT.
+            STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): ledger data file, default LEDGER.DAT.
+      *    arg 2 (optional): chart-of-accounts file, default
+      *    BESTBOOKS.DAT - lets each company keep its own file.
+      *    arg 3 (optional): "as of" date YYYY-MM-DD used to age
+      *    entries, default today.
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-AS-OF-DATE FROM ARGUMENT-VALUE
+            IF WS-AS-OF-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               STRING WS-TODAY(1:4) "-" WS-TODAY(5:2) "-"
+                     WS-TODAY(7:2) DELIMITED BY SIZE
+                  INTO WS-AS-OF-DATE
+               END-STRING
+            END-IF
+            COMPUTE WS-ASOF-INT-DATE = FUNCTION INTEGER-OF-DATE(
+               FUNCTION NUMVAL(WS-AS-OF-DATE(1:4))  * 10000 +
+               FUNCTION NUMVAL(WS-AS-OF-DATE(6:2))  * 100 +
+               FUNCTION NUMVAL(WS-AS-OF-DATE(9:2))).
+
+       ACCUMULATE-AGING.
+            MOVE ZERO TO WS-AGE-COUNT
+            OPEN INPUT LEDGER
+            IF WS-LEDGER-STATUS = "35"
+               DISPLAY "WARNING: " WS-LEDGER-FILE " not found"
+            ELSE
+               MOVE "N" TO WS-LEDGER-EOF
+               PERFORM WITH TEST BEFORE UNTIL LEDGER-EOF
+                  READ LEDGER INTO ENTRIES
+                     AT END
+                        MOVE "Y" TO WS-LEDGER-EOF
+                     NOT AT END
+                        PERFORM PROCESS-LEDGER-ENTRY
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+            END-IF.
+
+       PROCESS-LEDGER-ENTRY.
+            PERFORM LOOKUP-ACCOUNT-TYPE
+            IF ACCT-IS-AR-AP
+               COMPUTE WS-NET-AMOUNT =
+                  DEBIT OF ENTRIES - CREDIT OF ENTRIES
+               STRING TRANSACTION-DATE(1:4)
+                     TRANSACTION-DATE(6:2)
+                     TRANSACTION-DATE(9:2)
+                     DELIMITED BY SIZE INTO WS-ENTRY-DATE-NUM
+               END-STRING
+               COMPUTE WS-ENTRY-INT-DATE = FUNCTION INTEGER-OF-DATE(
+                  FUNCTION NUMVAL(WS-ENTRY-DATE-NUM))
+               COMPUTE WS-AGE-DAYS =
+                  WS-ASOF-INT-DATE - WS-ENTRY-INT-DATE
+               PERFORM FIND-OR-ADD-ACCOUNT
+               IF WS-FOUND-IDX NOT = ZERO
+                  EVALUATE TRUE
+                     WHEN WS-AGE-DAYS < 30
+                        ADD WS-NET-AMOUNT TO AGE-CURRENT(WS-FOUND-IDX)
+                     WHEN WS-AGE-DAYS < 60
+                        ADD WS-NET-AMOUNT TO AGE-30(WS-FOUND-IDX)
+                     WHEN WS-AGE-DAYS < 90
+                        ADD WS-NET-AMOUNT TO AGE-60(WS-FOUND-IDX)
+                     WHEN OTHER
+                        ADD WS-NET-AMOUNT TO AGE-90(WS-FOUND-IDX)
+                  END-EVALUATE
+               END-IF
+            END-IF.
+
+       LOOKUP-ACCOUNT-TYPE.
+      *    BESTBOOKS.DAT is keyed on accountNo, not accountName, so a
+      *    name lookup is a sequential scan, as in VALIDATE-ACCOUNT in
+      *    bestbooks_add_entry.cob.
+            MOVE "N" TO WS-ACCT-TYPE-FOUND
+            MOVE SPACES TO WS-ACCT-TYPE
+            OPEN INPUT coa
+            IF WS-COA-STATUS = "35"
+               DISPLAY "WARNING: chart of accounts file "
+                  WS-COA-FILE " not found, entry excluded from report"
+            ELSE
+               MOVE LOW-VALUES TO accountNo
+               START coa KEY IS NOT LESS THAN accountNo
+                  INVALID KEY
+                     CONTINUE
+               END-START
+               PERFORM UNTIL WS-ACCT-TYPE-FOUND = "Y" OR
+                     WS-COA-STATUS NOT = "00"
+                  READ coa NEXT RECORD
+                     AT END
+                        MOVE "00" TO WS-COA-STATUS
+                        EXIT PERFORM
+                     NOT AT END
+                        IF FUNCTION TRIM(accountName) =
+                              FUNCTION TRIM(ACCOUNT)
+                           MOVE accountType TO WS-ACCT-TYPE
+                           MOVE "Y" TO WS-ACCT-TYPE-FOUND
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE coa
+            END-IF
+            IF FUNCTION TRIM(WS-ACCT-TYPE) NOT = "AR"
+                  AND FUNCTION TRIM(WS-ACCT-TYPE) NOT = "AP"
+               MOVE "N" TO WS-ACCT-TYPE-FOUND
+            END-IF.
+
+       FIND-OR-ADD-ACCOUNT.
+            MOVE ZERO TO WS-FOUND-IDX
+            SET AGE-IDX TO 1
+            SEARCH AGE-ENTRY
+               AT END
+                  CONTINUE
+               WHEN AGE-ACCOUNT(AGE-IDX) = ACCOUNT
+                  MOVE AGE-IDX TO WS-FOUND-IDX
+            END-SEARCH
+            IF WS-FOUND-IDX = ZERO
+               IF WS-AGE-COUNT < 200
+                  ADD 1 TO WS-AGE-COUNT
+                  MOVE WS-AGE-COUNT TO WS-FOUND-IDX
+                  MOVE ACCOUNT TO AGE-ACCOUNT(WS-FOUND-IDX)
+               ELSE
+                  DISPLAY "WARNING: AGE-TABLE full (200 accounts), '"
+                     FUNCTION TRIM(ACCOUNT)
+                     "' excluded from aging report"
+               END-IF
+            END-IF.
+
+       PRINT-AGING-REPORT.
+            DISPLAY " ".
+            DISPLAY "AR/AP AGING REPORT (as of " WS-AS-OF-DATE ")".
+            DISPLAY "===================================="
+            MOVE "ACCOUNT" TO RPTH-ACCOUNT
+            MOVE "CURRENT" TO RPTH-CURRENT
+            MOVE "30+"     TO RPTH-30
+            MOVE "60+"     TO RPTH-60
+            MOVE "90+"     TO RPTH-90
+            DISPLAY RPT-HEADER-LINE
+            IF WS-AGE-COUNT = ZERO
+               DISPLAY "No outstanding AR/AP entries found"
+            ELSE
+               PERFORM VARYING AGE-IDX FROM 1 BY 1
+                     UNTIL AGE-IDX > WS-AGE-COUNT
+                  MOVE AGE-ACCOUNT(AGE-IDX) TO RPT-ACCOUNT
+                  MOVE AGE-CURRENT(AGE-IDX) TO RPT-CURRENT
+                  MOVE AGE-30(AGE-IDX) TO RPT-30
+                  MOVE AGE-60(AGE-IDX) TO RPT-60
+                  MOVE AGE-90(AGE-IDX) TO RPT-90
+                  DISPLAY RPT-LINE
+               END-PERFORM
+            END-IF.
+
+       END PROGRAM BESTBOOKS-AGING.
