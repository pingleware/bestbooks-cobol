@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * Chart-of-accounts record layout, shared by every program that
+      * opens BESTBOOKS.DAT (setup, add-entry validation, closing,
+      * financial statements, aging).
+      *----------------------------------------------------------------
+       01 bestbooks-record.
+          03 ledgerid          PIC 99999.
+          03 accountNo         PIC 999999.
+          03 accountName       PIC X(80).
+          03 accountType       PIC X(10).
+          03 debit             PIC S9(7)V99.
+          03 credit            PIC S9(7)V99.
+          03 balance           PIC S9(8)V99.
