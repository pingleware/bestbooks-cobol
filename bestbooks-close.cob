@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-CLOSE.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LEDGER
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT OPTIONAL ARCHIVE
+               ASSIGN TO WS-ARCHIVE-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL coa
+               ASSIGN TO WS-COA-FILE
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS accountNo
+                   FILE STATUS IS WS-COA-STATUS.
+           SELECT OPTIONAL SORT-WORK
+               ASSIGN TO "CLOSESORT.TMP".
+       DATA DIVISION.
+       FILE SECTION.
+            FD LEDGER.
+            COPY "ledger-record.cpy".
+
+            FD ARCHIVE.
+      *    Sized to match ENTRIES (ledger-record.cpy) exactly so the
+      *    archive copy is byte-for-byte verbatim, not padded out to
+      *    some larger generic line width.
+            01 ARCHIVE-LINE          PIC X(79).
+
+            FD coa.
+            COPY "coa-record.cpy".
+
+      *    Dedicated sort work record for the per-account control
+      *    break, same pattern as the trial balance report in
+      *    bestbooks_list_ledger.cob. SORT ... USING LEDGER
+      *    copies ENTRIES into this record byte-for-byte (it is not a
+      *    name-based mapping), so CB-ENTRY's field order and sizes
+      *    must match ENTRIES exactly (ledger-record.cpy).
+            SD SORT-WORK.
+            01 CB-ENTRY.
+                02 CB-TRANSACTION-DATE   PIC A(10).
+                02 CB-TRANSACTION-ID     PIC 99999.
+                02 CB-ACCOUNT            PIC A(15).
+                02 CB-DEBIT              PIC 9999V99.
+                02 CB-CREDIT             PIC 9999V99.
+                02 CB-DESCRIPTION        PIC A(30).
+                02 CB-RECONCILED-FLAG    PIC X.
+                02 CB-FISCAL-YEAR        PIC 9(4).
+                02 CB-ACCOUNTING-PERIOD  PIC 99.
+
+       WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE       PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-COA-FILE          PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-ARCHIVE-FILE      PIC X(64) VALUE SPACES.
+            01 WS-COA-STATUS        PIC XX.
+            01 WS-LEDGER-STATUS     PIC XX.
+
+            01 WS-TODAY              PIC X(8).
+            01 WS-DEFAULT-ARCHIVE.
+                02 FILLER            PIC X(7) VALUE "LEDGER-".
+                02 DA-DATE           PIC X(8).
+                02 FILLER            PIC X(4) VALUE ".DAT".
+
+            01 END-FILE              PIC X VALUE "N".
+                  88  EOF            VALUE "T".
+            01 ARCHIVE-EOF           PIC X VALUE "N".
+                  88  ARCHIVE-DONE   VALUE "Y".
+
+            01 CB-EOF                PIC X VALUE "N".
+                  88  CB-DONE        VALUE "Y".
+            01 CB-FIRST-RECORD       PIC X VALUE "Y".
+                  88  CB-IS-FIRST    VALUE "Y".
+            01 CB-CURRENT-ACCOUNT    PIC A(15).
+            01 CB-ACCT-DEBITS        PIC 9(7)V99 USAGE COMP.
+            01 CB-ACCT-CREDITS       PIC 9(7)V99 USAGE COMP.
+
+            01 WS-ACCOUNT-FOUND      PIC X VALUE "N".
+                  88  ACCOUNT-FOUND  VALUE "Y".
+            01 WS-ACCOUNTS-UPDATED   PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM GET-RUNTIME-ARGUMENTS.
+           PERFORM ARCHIVE-LEDGER.
+           PERFORM UPDATE-COA-BALANCES.
+           PERFORM RESET-LEDGER.
+           DISPLAY "Period closed: " WS-ACCOUNTS-UPDATED
+              " account(s) updated, ledger archived to "
+              WS-ARCHIVE-FILE.
+           STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): ledger data file, default LEDGER.DAT.
+      *    arg 2 (optional): chart-of-accounts file, default
+      *    BESTBOOKS.DAT - lets each company keep its own file.
+      *    arg 3 (optional): archive file name, default
+      *    LEDGER-<today>.DAT.
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-ARCHIVE-FILE FROM ARGUMENT-VALUE
+            IF WS-ARCHIVE-FILE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               MOVE WS-TODAY TO DA-DATE
+               MOVE WS-DEFAULT-ARCHIVE TO WS-ARCHIVE-FILE
+            END-IF.
+
+       ARCHIVE-LEDGER.
+      *    Raw copy of every LEDGER.DAT line to the dated archive file
+      *    before the ledger is reset, so each new period starts clean
+      *    with the prior period's detail preserved.
+            OPEN INPUT LEDGER
+            IF WS-LEDGER-STATUS = "35"
+               DISPLAY "No ledger activity to close for "
+                  WS-LEDGER-FILE
+            ELSE
+               OPEN OUTPUT ARCHIVE
+               MOVE "N" TO ARCHIVE-EOF
+               PERFORM WITH TEST BEFORE UNTIL ARCHIVE-DONE
+                  READ LEDGER INTO ARCHIVE-LINE
+                     AT END
+                        MOVE "Y" TO ARCHIVE-EOF
+                     NOT AT END
+                        WRITE ARCHIVE-LINE
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+               CLOSE ARCHIVE
+            END-IF.
+
+       UPDATE-COA-BALANCES.
+      *    Sums debits/credits per account across the period's ledger
+      *    activity and rolls the net into BESTBOOKS.DAT's balance, so
+      *    the chart of accounts reflects carried-forward balances
+      *    instead of only the opening entry BESTBOOKS-CREATE wrote.
+      *    LEDGER must not be open when SORT ... USING LEDGER runs -
+      *    SORT does its own implicit open/read/close of the USING
+      *    file, the same way RUN-TRIAL-BALANCE leaves LEDGER unopened
+      *    in bestbooks_list_ledger.cob.
+            OPEN I-O coa
+            SORT SORT-WORK ON ASCENDING KEY CB-ACCOUNT
+                USING LEDGER
+                OUTPUT PROCEDURE IS CB-OUTPUT-PROCEDURE
+            CLOSE coa.
+
+       CB-OUTPUT-PROCEDURE.
+            MOVE "Y" TO CB-FIRST-RECORD
+            MOVE ZERO TO CB-ACCT-DEBITS CB-ACCT-CREDITS
+            MOVE "N" TO CB-EOF
+            PERFORM UNTIL CB-DONE
+               RETURN SORT-WORK
+                  AT END
+                     MOVE "Y" TO CB-EOF
+                     IF NOT CB-IS-FIRST
+                        PERFORM CB-POST-ACCOUNT-TOTAL
+                     END-IF
+                  NOT AT END
+                     PERFORM CB-PROCESS-SORTED-RECORD
+               END-RETURN
+            END-PERFORM.
+
+       CB-PROCESS-SORTED-RECORD.
+            IF CB-IS-FIRST
+               MOVE CB-ACCOUNT TO CB-CURRENT-ACCOUNT
+               MOVE "N" TO CB-FIRST-RECORD
+            END-IF
+            IF CB-ACCOUNT NOT = CB-CURRENT-ACCOUNT
+               PERFORM CB-POST-ACCOUNT-TOTAL
+               MOVE CB-ACCOUNT TO CB-CURRENT-ACCOUNT
+               MOVE ZERO TO CB-ACCT-DEBITS CB-ACCT-CREDITS
+            END-IF
+            ADD CB-DEBIT TO CB-ACCT-DEBITS
+            ADD CB-CREDIT TO CB-ACCT-CREDITS.
+
+       CB-POST-ACCOUNT-TOTAL.
+      *    BESTBOOKS.DAT is keyed on accountNo, but the ledger only
+      *    carries the account name, so find the matching record the
+      *    same way VALIDATE-ACCOUNT does in bestbooks_add_entry.
+            MOVE "N" TO WS-ACCOUNT-FOUND
+            MOVE LOW-VALUES TO accountNo
+            START coa KEY IS NOT LESS THAN accountNo
+               INVALID KEY
+                  CONTINUE
+            END-START
+            PERFORM UNTIL ACCOUNT-FOUND
+               READ coa NEXT RECORD
+                  AT END
+                     EXIT PERFORM
+                  NOT AT END
+                     IF FUNCTION TRIM(accountName) =
+                           FUNCTION TRIM(CB-CURRENT-ACCOUNT)
+                        MOVE "Y" TO WS-ACCOUNT-FOUND
+                     END-IF
+               END-READ
+            END-PERFORM
+            IF ACCOUNT-FOUND
+               ADD CB-ACCT-DEBITS TO debit OF bestbooks-record
+               ADD CB-ACCT-CREDITS TO credit OF bestbooks-record
+               COMPUTE balance =
+                  debit OF bestbooks-record - credit OF bestbooks-record
+               REWRITE bestbooks-record
+               ADD 1 TO WS-ACCOUNTS-UPDATED
+            ELSE
+               DISPLAY "WARNING: no chart-of-accounts entry for '"
+                  FUNCTION TRIM(CB-CURRENT-ACCOUNT)
+                  "', balance not updated"
+            END-IF.
+
+       RESET-LEDGER.
+      *    Resets LEDGER.DAT to empty now that its activity has been
+      *    archived and rolled into BESTBOOKS.DAT, so the next period
+      *    starts with a clean ledger. TRANSACTION-ID numbering is
+      *    left untouched here; the near-cap rollover case is handled
+      *    separately by the archive utility.
+            OPEN OUTPUT LEDGER
+            CLOSE LEDGER.
+
+       END PROGRAM BESTBOOKS-CLOSE.
