@@ -1,24 +1,82 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BESTBOOKS.
+       CLASS-ID. TAccount.
        AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
        DATE-WRITTEN. 2022-NOV-28.
-       CLASS-ID TAccount.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
-         CLASS TAccount is "Object"
-   
+           CLASS TAccount AS "TAccount".
+
        IDENTIFICATION DIVISION.
-       Object.
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 AccountName PIC X(80).
-        01 AccountType PIC X(10).
-        01 Debit PIC S9(9) VALUE ZERO.
-        01 Credit PIC S9(9) VALUE ZERO.
-        01 Balance PIC S9(9) VALUE ZERO.
+       OBJECT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 AccountName PIC X(80).
+       01 AccountType PIC X(10).
+       01 Debit PIC S9(9) VALUE ZERO.
+       01 Credit PIC S9(9) VALUE ZERO.
+       01 Balance PIC S9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       METHOD-ID. Init.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-ACCOUNT-NAME PIC X(80).
+       01 LNK-ACCOUNT-TYPE PIC X(10).
+       PROCEDURE DIVISION USING LNK-ACCOUNT-NAME LNK-ACCOUNT-TYPE.
+           MOVE LNK-ACCOUNT-NAME TO AccountName
+           MOVE LNK-ACCOUNT-TYPE TO AccountType
+           MOVE ZERO TO Debit Credit Balance.
+       END METHOD Init.
 
+       METHOD-ID. PostDebit.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-AMOUNT PIC S9(9).
+       PROCEDURE DIVISION USING LNK-AMOUNT.
+           ADD LNK-AMOUNT TO Debit
+           INVOKE SELF "RecomputeBalance".
+       END METHOD PostDebit.
+
+       METHOD-ID. PostCredit.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-AMOUNT PIC S9(9).
+       PROCEDURE DIVISION USING LNK-AMOUNT.
+           ADD LNK-AMOUNT TO Credit
+           INVOKE SELF "RecomputeBalance".
+       END METHOD PostCredit.
+
+       METHOD-ID. RecomputeBalance.
        PROCEDURE DIVISION.
+           COMPUTE Balance = Debit - Credit.
+       END METHOD RecomputeBalance.
+
+       METHOD-ID. GetDebit.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-DEBIT PIC S9(9).
+       PROCEDURE DIVISION RETURNING LNK-DEBIT.
+           MOVE Debit TO LNK-DEBIT.
+       END METHOD GetDebit.
+
+       METHOD-ID. GetCredit.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-CREDIT PIC S9(9).
+       PROCEDURE DIVISION RETURNING LNK-CREDIT.
+           MOVE Credit TO LNK-CREDIT.
+       END METHOD GetCredit.
+
+       METHOD-ID. GetBalance.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LNK-BALANCE PIC S9(9).
+       PROCEDURE DIVISION RETURNING LNK-BALANCE.
+           MOVE Balance TO LNK-BALANCE.
+       END METHOD GetBalance.
 
-       End Object
-       End Class TAccount.
+       END OBJECT.
+       END CLASS TAccount.
