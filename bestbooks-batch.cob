@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-BATCH.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Chains the chart-of-accounts setup, a batch of journal entry
+      * postings, and the ledger listing report into a single job:
+      * bestbooks-create (setup), bestbooks_add_entry (one invocation
+      * per entry), then bestbooks_list_ledger (report) - each step is
+      * run with CALL "SYSTEM" and its RETURN-CODE is checked before
+      * the next step runs, so a failed setup or posting step stops
+      * the job instead of letting a bad batch get reported on as if
+      * it had posted cleanly.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL entries
+               ASSIGN TO WS-ENTRIES-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ENTRIES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+            FD entries.
+            01 ENTRY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+            01 WS-COA-FILE           PIC X(64) VALUE "BESTBOOKS.DAT".
+            01 WS-LEDGER-FILE        PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-SETUP-BATCH-FILE   PIC X(64) VALUE SPACES.
+            01 WS-ENTRIES-FILE       PIC X(64) VALUE SPACES.
+            01 WS-ENTRIES-STATUS     PIC XX.
+
+            01 WS-ENTRIES-EOF        PIC X VALUE "N".
+                  88  ENTRIES-EOF    VALUE "Y".
+
+      *    ENTRY-LINE layout (same pipe-delimited convention as
+      *    RECURRING.DAT): ACCOUNT|AMOUNT|DESCRIPTION
+            01 WS-ENTRY-ACCOUNT      PIC A(15).
+            01 WS-ENTRY-AMOUNT       PIC X(10).
+            01 WS-ENTRY-DESCRIPTION  PIC A(30).
+
+            01 WS-COMMAND-LINE       PIC X(250).
+            01 WS-STEP-FAILED        PIC X VALUE "N".
+                  88  STEP-FAILED    VALUE "Y".
+
+            01 WS-POSTED-COUNT       PIC 9(5) VALUE ZERO.
+            01 WS-FAILED-COUNT       PIC 9(5) VALUE ZERO.
+
+            01 WS-UNSAFE-IDX         PIC 9(4) COMP-5.
+            01 WS-ENTRY-UNSAFE       PIC X VALUE "N".
+                  88  ENTRY-IS-UNSAFE  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+            PERFORM GET-RUNTIME-ARGUMENTS.
+            PERFORM RUN-SETUP-STEP.
+            IF NOT STEP-FAILED
+               PERFORM RUN-POSTING-STEP
+            END-IF.
+            IF NOT STEP-FAILED
+               PERFORM RUN-LISTING-STEP
+            ELSE
+               DISPLAY "BATCH JOB ABORTED: listing report skipped "
+                  "because a prior step failed"
+               MOVE 1 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): chart-of-accounts file, default
+      *    BESTBOOKS.DAT - lets each company keep its own file.
+      *    arg 2 (optional): ledger data file, default LEDGER.DAT.
+      *    arg 3 (optional): chart-of-accounts setup batch file, passed
+      *    through to bestbooks-create; blank skips the setup step's
+      *    maintenance commands and just ensures the file exists.
+      *    arg 4 (optional): pipe-delimited batch of entries to post,
+      *    ACCOUNT|AMOUNT|DESCRIPTION per line (same layout as
+      *    RECURRING.DAT); blank skips the posting step.
+            ACCEPT WS-COA-FILE FROM ARGUMENT-VALUE
+            IF WS-COA-FILE = SPACES
+               MOVE "BESTBOOKS.DAT" TO WS-COA-FILE
+            END-IF
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-SETUP-BATCH-FILE FROM ARGUMENT-VALUE
+            ACCEPT WS-ENTRIES-FILE FROM ARGUMENT-VALUE.
+
+       RUN-SETUP-STEP.
+            STRING "bestbooks-create " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COA-FILE) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SETUP-BATCH-FILE) DELIMITED BY SIZE
+               INTO WS-COMMAND-LINE
+            END-STRING
+            CALL "SYSTEM" USING WS-COMMAND-LINE
+            IF RETURN-CODE NOT = ZERO
+               DISPLAY "SETUP STEP FAILED: bestbooks-create exited "
+                  RETURN-CODE
+               MOVE "Y" TO WS-STEP-FAILED
+            ELSE
+               DISPLAY "Setup step completed"
+            END-IF.
+
+       RUN-POSTING-STEP.
+            IF WS-ENTRIES-FILE = SPACES
+               DISPLAY "No entries batch file supplied, skipping "
+                  "posting step"
+            ELSE
+               OPEN INPUT entries
+               IF WS-ENTRIES-STATUS = "35"
+                  DISPLAY "WARNING: " WS-ENTRIES-FILE " not found"
+               ELSE
+                  MOVE "N" TO WS-ENTRIES-EOF
+                  PERFORM WITH TEST BEFORE UNTIL ENTRIES-EOF
+                     READ entries
+                        AT END
+                           MOVE "Y" TO WS-ENTRIES-EOF
+                        NOT AT END
+                           PERFORM POST-ONE-ENTRY
+                     END-READ
+                  END-PERFORM
+                  CLOSE entries
+               END-IF
+               DISPLAY "Posting step complete: " WS-POSTED-COUNT
+                  " posted, " WS-FAILED-COUNT " failed"
+               IF WS-FAILED-COUNT > ZERO
+                  MOVE "Y" TO WS-STEP-FAILED
+               END-IF
+            END-IF.
+
+       POST-ONE-ENTRY.
+            MOVE SPACES TO WS-ENTRY-ACCOUNT WS-ENTRY-AMOUNT
+               WS-ENTRY-DESCRIPTION
+            UNSTRING ENTRY-LINE DELIMITED BY "|"
+               INTO WS-ENTRY-ACCOUNT WS-ENTRY-AMOUNT
+                    WS-ENTRY-DESCRIPTION
+            END-UNSTRING
+            PERFORM CHECK-ENTRY-SAFE
+            IF ENTRY-IS-UNSAFE
+               DISPLAY "  FAILED to post '"
+                  FUNCTION TRIM(WS-ENTRY-DESCRIPTION)
+                  "': account/description contains a shell-special "
+                  "character (" QUOTE ", $, ` or \), or amount '"
+                  FUNCTION TRIM(WS-ENTRY-AMOUNT)
+                  "' is not a plain number; not sent to the shell"
+               ADD 1 TO WS-FAILED-COUNT
+            ELSE
+               PERFORM BUILD-AND-RUN-POST
+            END-IF.
+
+       CHECK-ENTRY-SAFE.
+      *    WS-ENTRY-ACCOUNT/WS-ENTRY-DESCRIPTION/WS-ENTRY-AMOUNT come
+      *    from an external batch file and are interpolated into
+      *    WS-COMMAND-LINE inside double quotes before CALL "SYSTEM"
+      *    runs it. POSIX double quotes still expand '"' (breaks out
+      *    of the quoting), '$' (variable/command substitution), '`'
+      *    (command substitution) and '\' (escape introducer), so any
+      *    entry carrying one of those four characters is rejected
+      *    instead of being built into the command line. WS-ENTRY-
+      *    AMOUNT is additionally required to be a plain numeric
+      *    literal (FUNCTION TEST-NUMVAL, the same check RECURRING.DAT
+      *    lines get in bestbooks-recurring.cob) since it is the one
+      *    field BUILD-AND-RUN-POST does not wrap in quotes.
+            MOVE "N" TO WS-ENTRY-UNSAFE
+            PERFORM VARYING WS-UNSAFE-IDX FROM 1 BY 1
+                  UNTIL WS-UNSAFE-IDX > LENGTH OF WS-ENTRY-ACCOUNT
+               IF WS-ENTRY-ACCOUNT(WS-UNSAFE-IDX:1) = QUOTE
+                     OR WS-ENTRY-ACCOUNT(WS-UNSAFE-IDX:1) = "$"
+                     OR WS-ENTRY-ACCOUNT(WS-UNSAFE-IDX:1) = "`"
+                     OR WS-ENTRY-ACCOUNT(WS-UNSAFE-IDX:1) = "\"
+                  MOVE "Y" TO WS-ENTRY-UNSAFE
+               END-IF
+            END-PERFORM
+            PERFORM VARYING WS-UNSAFE-IDX FROM 1 BY 1
+                  UNTIL WS-UNSAFE-IDX > LENGTH OF WS-ENTRY-DESCRIPTION
+               IF WS-ENTRY-DESCRIPTION(WS-UNSAFE-IDX:1) = QUOTE
+                     OR WS-ENTRY-DESCRIPTION(WS-UNSAFE-IDX:1) = "$"
+                     OR WS-ENTRY-DESCRIPTION(WS-UNSAFE-IDX:1) = "`"
+                     OR WS-ENTRY-DESCRIPTION(WS-UNSAFE-IDX:1) = "\"
+                  MOVE "Y" TO WS-ENTRY-UNSAFE
+               END-IF
+            END-PERFORM
+            IF FUNCTION TEST-NUMVAL(WS-ENTRY-AMOUNT) NOT = ZERO
+               MOVE "Y" TO WS-ENTRY-UNSAFE
+            END-IF.
+
+       BUILD-AND-RUN-POST.
+            STRING "bestbooks_add_entry " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENTRY-ACCOUNT) DELIMITED BY SIZE
+                  '" "' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENTRY-AMOUNT) DELIMITED BY SIZE
+                  '" "' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENTRY-DESCRIPTION)
+                     DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+               INTO WS-COMMAND-LINE
+            END-STRING
+            CALL "SYSTEM" USING WS-COMMAND-LINE
+            IF RETURN-CODE NOT = ZERO
+               DISPLAY "  FAILED to post '"
+                  FUNCTION TRIM(WS-ENTRY-DESCRIPTION) "': "
+                  "bestbooks_add_entry exited " RETURN-CODE
+               ADD 1 TO WS-FAILED-COUNT
+            ELSE
+               ADD 1 TO WS-POSTED-COUNT
+            END-IF.
+
+       RUN-LISTING-STEP.
+            STRING "bestbooks_list_ledger " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LEDGER-FILE) DELIMITED BY SIZE
+               INTO WS-COMMAND-LINE
+            END-STRING
+            CALL "SYSTEM" USING WS-COMMAND-LINE
+            IF RETURN-CODE NOT = ZERO
+               DISPLAY "LISTING STEP FAILED: bestbooks_list_ledger "
+                  "exited " RETURN-CODE
+               MOVE 1 TO RETURN-CODE
+            ELSE
+               DISPLAY "Listing step completed"
+            END-IF.
+
+       END PROGRAM BESTBOOKS-BATCH.
