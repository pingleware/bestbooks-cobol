@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * Indexed control record holding the last TRANSACTION-ID handed
+      * out to LEDGER.DAT, so a new posting does not have to rescan the
+      * whole ledger to number itself.
+      *----------------------------------------------------------------
+       01 SEQCTL-RECORD.
+          02 SEQCTL-KEY           PIC X(1).
+          02 SEQCTL-LAST-ID       PIC 9(5).
