@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * Ledger entry record layout, shared by every program that reads
+      * or writes LEDGER.DAT (add-entry, list-ledger, close, reports,
+      * reconciliation, recurring generator, batch import).
+      *----------------------------------------------------------------
+       01 ENTRIES.
+          02 TRANSACTION-DATE     PIC A(10).
+          02 TRANSACTION-ID       PIC 99999.
+          02 ACCOUNT              PIC A(15).
+          02 DEBIT                PIC 9999V99.
+          02 CREDIT               PIC 9999V99.
+          02 DESCRIPTION          PIC A(30).
+          02 RECONCILED-FLAG      PIC X.
+             88  RECONCILED       VALUE "Y".
+             88  NOT-RECONCILED   VALUE "N".
+          02 FISCAL-YEAR          PIC 9(4).
+          02 ACCOUNTING-PERIOD    PIC 99.
