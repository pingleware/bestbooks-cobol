@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESTBOOKS-RECONCILE.
+       AUTHOR. PRESSPAGE ENTERTAINMENT INC dba PINGLEWARE.
+      *----------------------------------------------------------------
+      * Bank statement reconciliation. Reads a pipe-delimited bank
+      * statement file (date|amount|description) and matches each line
+      * against unreconciled LEDGER.DAT entries by date and amount,
+      * setting RECONCILED-FLAG on the ones that match and listing
+      * anything left over on either side.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LEDGER
+               ASSIGN TO WS-LEDGER-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT OPTIONAL RECON-WORK
+               ASSIGN TO WS-WORK-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL statement
+               ASSIGN TO WS-STATEMENT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STATEMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+            FD LEDGER.
+            COPY "ledger-record.cpy".
+
+            FD RECON-WORK.
+            01 RECON-WORK-RECORD.
+               02 RW-TRANSACTION-DATE     PIC A(10).
+               02 RW-TRANSACTION-ID       PIC 99999.
+               02 RW-ACCOUNT              PIC A(15).
+               02 RW-DEBIT                PIC 9999V99.
+               02 RW-CREDIT               PIC 9999V99.
+               02 RW-DESCRIPTION          PIC A(30).
+               02 RW-RECONCILED-FLAG      PIC X.
+               02 RW-FISCAL-YEAR          PIC 9(4).
+               02 RW-ACCOUNTING-PERIOD    PIC 99.
+
+            FD statement.
+            01 STATEMENT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+            01 WS-LEDGER-FILE         PIC X(64) VALUE "LEDGER.DAT".
+            01 WS-WORK-FILE           PIC X(64)
+                  VALUE "LEDGER.RECON.TMP".
+            01 WS-STATEMENT-FILE      PIC X(64) VALUE "BANKSTMT.DAT".
+            01 WS-LEDGER-STATUS       PIC XX.
+            01 WS-STATEMENT-STATUS    PIC XX.
+
+            01 WS-LEDGER-EOF          PIC X VALUE "N".
+                  88  LEDGER-EOF      VALUE "Y".
+            01 WS-STATEMENT-EOF       PIC X VALUE "N".
+                  88  STATEMENT-EOF   VALUE "Y".
+
+      *    bank statement lines loaded into memory so each ledger entry
+      *    can be matched against any of them in one pass; 500 lines
+      *    covers a statement period comfortably.
+            01 STATEMENT-TABLE.
+               02 STMT-ENTRY OCCURS 500 TIMES
+                     INDEXED BY STMT-IDX.
+                  03 STMT-DATE          PIC A(10).
+                  03 STMT-AMOUNT        PIC S9999V99.
+                  03 STMT-DESCRIPTION   PIC A(40).
+                  03 STMT-MATCHED       PIC X VALUE "N".
+                     88  STMT-IS-MATCHED  VALUE "Y".
+            01 WS-STATEMENT-COUNT     PIC 9(4) VALUE ZERO.
+
+            01 WS-STMT-DATE-IN        PIC A(10).
+            01 WS-STMT-AMOUNT-IN      PIC X(10).
+            01 WS-STMT-DESC-IN        PIC A(40).
+
+            01 WS-LEDGER-AMOUNT       PIC S9999V99.
+            01 WS-MATCH-FOUND         PIC X VALUE "N".
+                  88  MATCH-FOUND     VALUE "Y".
+
+            01 WS-MATCHED-COUNT       PIC 9(5) VALUE ZERO.
+            01 WS-UNMATCHED-LEDGER    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+            PERFORM GET-RUNTIME-ARGUMENTS.
+            PERFORM LOAD-STATEMENT-TABLE.
+            PERFORM RECONCILE-LEDGER.
+            PERFORM REPLACE-LEDGER-WITH-WORK.
+            PERFORM REPORT-UNMATCHED-STATEMENT-LINES.
+
+            DISPLAY "Matched " WS-MATCHED-COUNT
+               " ledger entries against the bank statement"
+            DISPLAY "Unmatched ledger entries remaining: "
+               WS-UNMATCHED-LEDGER.
+            STOP RUN.
+
+       GET-RUNTIME-ARGUMENTS.
+      *    arg 1 (optional): ledger data file, default LEDGER.DAT -
+      *    lets each company keep its own file.
+      *    arg 2 (optional): bank statement file, default
+      *    BANKSTMT.DAT, pipe-delimited DATE|AMOUNT|DESCRIPTION.
+            ACCEPT WS-LEDGER-FILE FROM ARGUMENT-VALUE
+            IF WS-LEDGER-FILE = SPACES
+               MOVE "LEDGER.DAT" TO WS-LEDGER-FILE
+            END-IF
+            ACCEPT WS-STATEMENT-FILE FROM ARGUMENT-VALUE
+            IF WS-STATEMENT-FILE = SPACES
+               MOVE "BANKSTMT.DAT" TO WS-STATEMENT-FILE
+            END-IF.
+
+       LOAD-STATEMENT-TABLE.
+            MOVE ZERO TO WS-STATEMENT-COUNT
+            OPEN INPUT statement
+            IF WS-STATEMENT-STATUS = "35"
+               DISPLAY "WARNING: " WS-STATEMENT-FILE " not found"
+            ELSE
+               MOVE "N" TO WS-STATEMENT-EOF
+               PERFORM WITH TEST BEFORE UNTIL STATEMENT-EOF
+                  READ statement
+                     AT END
+                        MOVE "Y" TO WS-STATEMENT-EOF
+                     NOT AT END
+                        PERFORM LOAD-STATEMENT-LINE
+                  END-READ
+               END-PERFORM
+               CLOSE statement
+            END-IF.
+
+       LOAD-STATEMENT-LINE.
+            MOVE SPACES TO WS-STMT-DATE-IN WS-STMT-AMOUNT-IN
+               WS-STMT-DESC-IN
+            UNSTRING STATEMENT-LINE DELIMITED BY "|"
+               INTO WS-STMT-DATE-IN WS-STMT-AMOUNT-IN WS-STMT-DESC-IN
+            END-UNSTRING
+            IF WS-STATEMENT-COUNT < 500
+               ADD 1 TO WS-STATEMENT-COUNT
+               MOVE WS-STMT-DATE-IN TO STMT-DATE(WS-STATEMENT-COUNT)
+               MOVE FUNCTION NUMVAL(WS-STMT-AMOUNT-IN)
+                  TO STMT-AMOUNT(WS-STATEMENT-COUNT)
+               MOVE WS-STMT-DESC-IN
+                  TO STMT-DESCRIPTION(WS-STATEMENT-COUNT)
+               MOVE "N" TO STMT-MATCHED(WS-STATEMENT-COUNT)
+            END-IF.
+
+       RECONCILE-LEDGER.
+            MOVE ZERO TO WS-MATCHED-COUNT WS-UNMATCHED-LEDGER
+            OPEN INPUT LEDGER
+            IF WS-LEDGER-STATUS = "35"
+               DISPLAY "WARNING: " WS-LEDGER-FILE " not found"
+            ELSE
+               OPEN OUTPUT RECON-WORK
+               MOVE "N" TO WS-LEDGER-EOF
+               PERFORM WITH TEST BEFORE UNTIL LEDGER-EOF
+                  READ LEDGER INTO ENTRIES
+                     AT END
+                        MOVE "Y" TO WS-LEDGER-EOF
+                     NOT AT END
+                        PERFORM MATCH-LEDGER-ENTRY
+                        PERFORM WRITE-WORK-RECORD
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+               CLOSE RECON-WORK
+            END-IF.
+
+       MATCH-LEDGER-ENTRY.
+            MOVE "N" TO WS-MATCH-FOUND
+            IF NOT RECONCILED
+               COMPUTE WS-LEDGER-AMOUNT =
+                  DEBIT OF ENTRIES - CREDIT OF ENTRIES
+               SET STMT-IDX TO 1
+               PERFORM VARYING STMT-IDX FROM 1 BY 1
+                     UNTIL STMT-IDX > WS-STATEMENT-COUNT
+                        OR MATCH-FOUND
+                  IF NOT STMT-IS-MATCHED(STMT-IDX)
+                        AND STMT-DATE(STMT-IDX) = TRANSACTION-DATE
+                        AND STMT-AMOUNT(STMT-IDX) = WS-LEDGER-AMOUNT
+                     MOVE "Y" TO STMT-MATCHED(STMT-IDX)
+                     MOVE "Y" TO WS-MATCH-FOUND
+                  END-IF
+               END-PERFORM
+               IF MATCH-FOUND
+                  SET RECONCILED TO TRUE
+                  ADD 1 TO WS-MATCHED-COUNT
+               ELSE
+                  ADD 1 TO WS-UNMATCHED-LEDGER
+               END-IF
+            END-IF.
+
+       WRITE-WORK-RECORD.
+            MOVE TRANSACTION-DATE TO RW-TRANSACTION-DATE
+            MOVE TRANSACTION-ID TO RW-TRANSACTION-ID
+            MOVE ACCOUNT TO RW-ACCOUNT
+            MOVE DEBIT OF ENTRIES TO RW-DEBIT
+            MOVE CREDIT OF ENTRIES TO RW-CREDIT
+            MOVE DESCRIPTION TO RW-DESCRIPTION
+            MOVE RECONCILED-FLAG TO RW-RECONCILED-FLAG
+            MOVE FISCAL-YEAR TO RW-FISCAL-YEAR
+            MOVE ACCOUNTING-PERIOD TO RW-ACCOUNTING-PERIOD
+            WRITE RECON-WORK-RECORD.
+
+       REPLACE-LEDGER-WITH-WORK.
+      *    Same truncate-and-rewrite pattern bestbooks-close.cob uses
+      *    to reset LEDGER.DAT after archiving: LEDGER.DAT is line
+      *    sequential, so updating RECONCILED-FLAG in place means
+      *    writing a full replacement pass, not an indexed REWRITE.
+            IF WS-LEDGER-STATUS NOT = "35"
+               OPEN OUTPUT LEDGER
+               CLOSE LEDGER
+               OPEN OUTPUT LEDGER
+               OPEN INPUT RECON-WORK
+               MOVE "N" TO WS-LEDGER-EOF
+               PERFORM WITH TEST BEFORE UNTIL LEDGER-EOF
+                  READ RECON-WORK INTO ENTRIES
+                     AT END
+                        MOVE "Y" TO WS-LEDGER-EOF
+                     NOT AT END
+                        WRITE ENTRIES
+                  END-READ
+               END-PERFORM
+               CLOSE LEDGER
+               CLOSE RECON-WORK
+            END-IF.
+
+       REPORT-UNMATCHED-STATEMENT-LINES.
+            DISPLAY " ".
+            DISPLAY "Unmatched bank statement lines:".
+            PERFORM VARYING STMT-IDX FROM 1 BY 1
+                  UNTIL STMT-IDX > WS-STATEMENT-COUNT
+               IF NOT STMT-IS-MATCHED(STMT-IDX)
+                  DISPLAY "  " STMT-DATE(STMT-IDX) " "
+                     STMT-AMOUNT(STMT-IDX) " "
+                     FUNCTION TRIM(STMT-DESCRIPTION(STMT-IDX))
+               END-IF
+            END-PERFORM.
+
+       END PROGRAM BESTBOOKS-RECONCILE.
